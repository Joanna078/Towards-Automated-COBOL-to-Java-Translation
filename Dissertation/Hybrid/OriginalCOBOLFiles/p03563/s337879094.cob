@@ -1,32 +1,70 @@
 IDENTIFICATION                   DIVISION.
 PROGRAM-ID.                      ABC_076_A.
 ENVIRONMENT                      DIVISION.
+INPUT-OUTPUT                     SECTION.
+FILE-CONTROL.
+    SELECT SYSIN ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL.
+
 DATA                             DIVISION.
+FILE                              SECTION.
+    FD  SYSIN.
+        01 R-IN   PIC X(5).
+
 WORKING-STORAGE                  SECTION.
     01 R      PIC S9(4).
     01 G      PIC 9(4).
     01 ZS     PIC -(5)9.
     01 ans    PIC X(5).
 
-    01 DUMMY  PIC X(1).
+    01 DUMMY   PIC X(1).
+    01 EOF-SW  PIC X(1) VALUE 'N'.
+    01 SEASON  PIC S9(9) VALUE ZERO.
+    01 ZT      PIC -(8)9.
 
 PROCEDURE                        DIVISION.
 MAIN.
-    ACCEPT R.
-    ACCEPT G.
+*> Each game's R/G pair in the batch is scored as before, and the
+*> final scores are folded into a running season total.
+    OPEN INPUT SYSIN.
 
-    SUBTRACT R FROM G GIVING R.
+    PERFORM UNTIL EOF-SW = 'Y'
+        READ SYSIN
+            AT END
+                MOVE 'Y' TO EOF-SW
+            NOT AT END
+                PERFORM ONE-ROW
+        END-READ
+    END-PERFORM.
 
-    ADD G TO R.
+    CLOSE SYSIN.
 
-    MOVE R TO ZS.
+    MOVE SEASON TO ZT.
+    DISPLAY 'SEASON TOTAL ' ZT(1:FUNCTION STORED-CHAR-LENGTH(ZT)).
+    STOP RUN.
 
-    PERFORM UNANS.
+ONE-ROW                          SECTION.
+    MOVE FUNCTION NUMVAL(R-IN) TO R.
 
-    DISPLAY ans(1:FUNCTION STORED-CHAR-LENGTH(ans)).
-    STOP RUN.
+    READ SYSIN INTO G
+        AT END
+            MOVE 'Y' TO EOF-SW
+    END-READ.
+
+    IF EOF-SW NOT = 'Y'
+        SUBTRACT R FROM G GIVING R
+
+        ADD G TO R
+
+        ADD R TO SEASON
+
+        MOVE R TO ZS
+
+        PERFORM UNANS
+
+        DISPLAY ans(1:FUNCTION STORED-CHAR-LENGTH(ans))
+    END-IF.
 
-UNANS                            SECTION.
+UNANS                             SECTION.
     UNSTRING
         ZS DELIMITED BY ALL SPACE
         INTO DUMMY ans
