@@ -21,6 +21,7 @@ WORKING-STORAGE                  SECTION.
             05 ABC PIC 9(2).
 
     01 DUMMY  PIC X(1).
+    01 mxidx  PIC 9(1).
 
 PROCEDURE                        DIVISION.
 MAIN.
@@ -47,6 +48,17 @@ MAIN.
     ADD ABC(1) ABC(2) ABC(3) TO tmp.
     COMPUTE mx = FUNCTION MAX(ABC(1), ABC(2), ABC(3)).
 
+    IF mx = ABC(1) THEN
+        MOVE 1 TO mxidx
+    ELSE IF mx = ABC(2) THEN
+        MOVE 2 TO mxidx
+    ELSE
+        MOVE 3 TO mxidx
+    END-IF
+    END-IF.
+
+    DISPLAY 'DOUBLED SNACK ' mxidx.
+
     SUBTRACT mx FROM tmp.
     COMPUTE mx = mx * (2 ** K).
     ADD mx TO tmp.
