@@ -12,6 +12,11 @@ PROCEDURE                        DIVISION.
 MAIN.
     ACCEPT N.
 
+    IF N > 150 THEN
+        DISPLAY 'ERROR: AGE N MUST BE BETWEEN 0 AND 150'
+        STOP RUN
+    END-IF.
+
     DIVIDE 3 INTO N GIVING tmp.
 
     MOVE tmp TO ZS.
