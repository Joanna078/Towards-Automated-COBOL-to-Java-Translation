@@ -1,7 +1,15 @@
 IDENTIFICATION                   DIVISION.
 PROGRAM-ID.                      ABC_061_B.
 ENVIRONMENT                      DIVISION.
+INPUT-OUTPUT                     SECTION.
+FILE-CONTROL.
+    SELECT TOWNRPT ASSIGN TO "TOWNRPT" ORGANIZATION LINE SEQUENTIAL.
+
 DATA                             DIVISION.
+FILE                              SECTION.
+    FD  TOWNRPT.
+        01 TOWN-LINE PIC X(20).
+
 WORKING-STORAGE                  SECTION.
     01 INP    PIC X(5).
     01 N      PIC 9(2).
@@ -24,6 +32,7 @@ WORKING-STORAGE                  SECTION.
 
     01 ZS     PIC Z(2)9.
     01 DUMMY  PIC X(1).
+    01 ED-I   PIC Z9.
 
 PROCEDURE                        DIVISION.
 MAIN.
@@ -44,6 +53,10 @@ MAIN.
         ADD 1 TO town(b)
     END-PERFORM.
 
+*> Each town's connectivity count is also written out to a report
+*> dataset alongside the usual per-line DISPLAY.
+    OPEN OUTPUT TOWNRPT.
+
     PERFORM VARYING i FROM 1 BY 1 UNTIL N < i
         MOVE town(i) TO ZS
 
@@ -51,8 +64,16 @@ MAIN.
 
     DISPLAY ans(1:FUNCTION STORED-CHAR-LENGTH(ans))
 
+    MOVE i TO ED-I
+    MOVE SPACE TO TOWN-LINE
+    STRING 'TOWN=' ED-I ' ROADS=' ans(1:FUNCTION STORED-CHAR-LENGTH(ans))
+        INTO TOWN-LINE
+    WRITE TOWN-LINE
+
     END-PERFORM.
 
+    CLOSE TOWNRPT.
+
     STOP RUN.
 
 UNANS                            SECTION.
