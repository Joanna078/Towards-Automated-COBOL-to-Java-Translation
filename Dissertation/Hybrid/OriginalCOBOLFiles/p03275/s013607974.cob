@@ -11,7 +11,6 @@ FILE                             SECTION.
 
 WORKING-STORAGE                  SECTION.
     01 INF     EXTERNAL PIC 9(10).
-    01 BNY     EXTERNAL PIC 9(1).
     01 Z       EXTERNAL PIC 9(10).
 
     01 N       EXTERNAL PIC 9(6).
@@ -89,159 +88,21 @@ PROGRAM-ID.                      SET_EXTERNAL.
 DATA                             DIVISION.
 WORKING-STORAGE                  SECTION.
     01 INF     EXTERNAL PIC 9(10).
-    01 BNY     EXTERNAL PIC 9(1).
     01 Z       EXTERNAL PIC 9(10).
 
-    01 N       EXTERNAL PIC 9(6).
-    01 M       EXTERNAL PIC 9(6).
-
 PROCEDURE                        DIVISION.
     MOVE 1000000001 TO INF
-    MOVE 2 TO BNY.
     MOVE 0 TO Z.
 END PROGRAM SET_EXTERNAL.
 
-PROGRAM-ID.                      LOWEST_BIT_VAL.
-DATA                             DIVISION.
-WORKING-STORAGE                  SECTION.
-    01 INF     EXTERNAL PIC 9(10).
-    01 BNY     EXTERNAL PIC 9(1).
-    01 Z       EXTERNAL PIC 9(10).
-
-    01 N       EXTERNAL PIC 9(6).
-    01 M       EXTERNAL PIC 9(6).
-
-    01 x       PIC 9(6).
-    01 tmp     PIC S9(6).
-    01 r       PIC 9(1).
-
-LINKAGE                          SECTION.
-*> (IN)  d_x
-*> (OUT) d_tmp
-    01 d_x     PIC 9(6).
-    01 d_tmp   PIC 9(6).
-
-PROCEDURE                        DIVISION USING d_x d_tmp.
-*> BIT index ゼロより大きい
-    MOVE -1 TO tmp
-
-    MOVE ZERO TO r
-    MOVE d_x TO x
-
-    PERFORM UNTIL 1 = r
-        DIVIDE BNY INTO x GIVING x REMAINDER r
-        ADD 1 TO tmp
-    END-PERFORM
-
-    COMPUTE d_tmp = BNY ** tmp.
-END PROGRAM LOWEST_BIT_VAL.
-
-PROGRAM-ID.                      BIT_ADD.
-*> v[x] += w
-*> 次に更新すべき区間は
-*> 番号に区間の長さを足すと求まる
-DATA                             DIVISION.
-WORKING-STORAGE                  SECTION.
-    01 INF     EXTERNAL PIC 9(10).
-    01 BNY     EXTERNAL PIC 9(1).
-    01 Z       EXTERNAL PIC 9(10).
-
-    01 N       EXTERNAL PIC 9(6).
-    01 M       EXTERNAL PIC 9(6).
-
-    01 BT1 EXTERNAL.
-        03 BT PIC 9(6) OCCURS 200001 DEPENDING M
-            INDEXED BX1 BX2.
-
-    01 tmp     PIC 9(6).
-    01 x       PIC S9(6).
-
-LINKAGE                          SECTION.
-*> (IN)  d_x
-*> (OUT) none (BT)
-    01 d_x     PIC S9(6).
-
-PROCEDURE                        DIVISION USING d_x.
-    MOVE d_x TO x
-
-*> BIT は普通は負のインデックスに値を格納できない
-*> オフセットを付ける
-*> 1-indexed  n + 1
-*> 0-indexed  n
-    COMPUTE x = x + N + 1
-
-    PERFORM VARYING BX1 FROM x BY tmp UNTIL M < BX1
-        ADD 1 TO BT(BX1)
-
-        CALL "LOWEST_BIT_VAL" USING BY CONTENT   x
-                                    BY REFERENCE tmp
-
-        ADD tmp TO x
-    END-PERFORM.
-END PROGRAM BIT_ADD.
-
-PROGRAM-ID.                      BIT_QUERY.
-*> v[1] + … + v[x]
-*> 次に足すべき区間は
-*> 番号から区間の長さを引くと求まる
-DATA                             DIVISION.
-WORKING-STORAGE                  SECTION.
-    01 INF     EXTERNAL PIC 9(10).
-    01 BNY     EXTERNAL PIC 9(1).
-    01 Z       EXTERNAL PIC 9(10).
-
-    01 N       EXTERNAL PIC 9(6).
-    01 M       EXTERNAL PIC 9(6).
-
-    01 BT1 EXTERNAL.
-        03 BT PIC 9(6) OCCURS 200001 DEPENDING M
-            INDEXED BX1 BX2.
-
-    01 tmp     PIC S9(6).
-    01 x       PIC S9(6).
-
-LINKAGE                          SECTION.
-*> (IN)  d_x
-*> (OUT) d_ret
-    01 d_x     PIC S9(6).
-    01 d_ret   PIC 9(10).
-
-PROCEDURE                        DIVISION USING d_x d_ret.
-    MOVE ZERO TO d_ret
-
-    MOVE d_x TO x
-
-*> BIT は普通は負のインデックスに値を格納できない
-*> オフセットを付ける
-*> 1-indexed  n + 1
-*> 0-indexed  n
-    COMPUTE x = x + N + 1
-
-    PERFORM VARYING BX1 FROM x BY tmp UNTIL ZERO = BX1
-        ADD BT(BX1) TO d_ret
-
-        CALL "LOWEST_BIT_VAL" USING BY CONTENT   x
-                                    BY REFERENCE tmp
-
-        SUBTRACT tmp FROM x
-
-        MULTIPLY -1 BY tmp
-    END-PERFORM.
-END PROGRAM BIT_QUERY.
-
 PROGRAM-ID.                      F.
+*> 区間 [1, mid] の点数と残りの点数の差を、
+*> BIT-ADD / BIT-QUERY の共有カウンタ越しに求める
 DATA                             DIVISION.
 WORKING-STORAGE                  SECTION.
-    01 INF     EXTERNAL PIC 9(10).
-    01 BNY     EXTERNAL PIC 9(1).
-    01 Z       EXTERNAL PIC 9(10).
-
     01 N       EXTERNAL PIC 9(6).
     01 M       EXTERNAL PIC 9(6).
-
-    01 BT1 EXTERNAL.
-        03 BT PIC 9(6) OCCURS 200001 DEPENDING M
-            INDEXED BX1 BX2.
+    01 Z       EXTERNAL PIC 9(10).
 
     01 x1 EXTERNAL.
         03 x PIC 9(10) OCCURS 100000 DEPENDING N
@@ -278,16 +139,15 @@ PROCEDURE                        DIVISION USING d_mid d_ret.
     END-PERFORM
 
 *>初期化
-    PERFORM VARYING BX1 FROM 1 BY 1 UNTIL M < BX1
-        MOVE ZERO TO BT(BX1)
-    END-PERFORM
+    CALL "BIT-INIT"     USING BY CONTENT   N
+                              BY CONTENT   M
 
-    CALL "BIT_ADD"      USING BY CONTENT   Z
+    CALL "BIT-ADD"      USING BY CONTENT   Z
 
     MOVE ZERO TO ret
 
     PERFORM VARYING SX1 FROM 1 BY 1 UNTIL N < SX1
-        CALL "BIT_QUERY"    USING BY CONTENT   s(SX1)
+        CALL "BIT-QUERY"    USING BY CONTENT   s(SX1)
                                   BY REFERENCE q_ret
 
         ADD q_ret TO ret
@@ -295,7 +155,7 @@ PROCEDURE                        DIVISION USING d_mid d_ret.
 *> ここで足すのはタイミング遅い気がするが
 *> 他の点の始点となるのでこれで良い
 *> ここに点があったことを記録する
-        CALL "BIT_ADD"      USING BY CONTENT   s(SX1)
+        CALL "BIT-ADD"      USING BY CONTENT   s(SX1)
     END-PERFORM
 
     MOVE ret TO d_ret.
@@ -307,12 +167,7 @@ PROGRAM-ID.                      BISECTION_METHOD.
 *> to narrow the range
 DATA                             DIVISION.
 WORKING-STORAGE                  SECTION.
-    01 INF     EXTERNAL PIC 9(10).
-    01 BNY     EXTERNAL PIC 9(1).
-    01 Z       EXTERNAL PIC 9(10).
-
     01 N       EXTERNAL PIC 9(6).
-    01 M       EXTERNAL PIC 9(6).
 
     01 tmp     PIC S9(10).
     01 l       PIC 9(10).
@@ -320,10 +175,6 @@ WORKING-STORAGE                  SECTION.
     01 mid     PIC 9(10).
     01 p       PIC 9(11).
 
-    01 BT1 EXTERNAL.
-        03 BT PIC 9(6) OCCURS 200001 DEPENDING M
-            INDEXED BX1 BX2.
-
     01 d_ret   PIC 9(10).
 
 LINKAGE                          SECTION.
@@ -337,7 +188,7 @@ LINKAGE                          SECTION.
 PROCEDURE                        DIVISION USING d_l d_r ret.
     MOVE d_l TO l
     MOVE d_r TO r
-    MOVE INF TO tmp
+    MOVE d_r TO tmp
 
 *> パターン数
 *> 半数以上
@@ -348,15 +199,6 @@ PROCEDURE                        DIVISION USING d_l d_r ret.
     PERFORM WITH TEST AFTER UNTIL tmp < ZERO
         COMPUTE mid = (l + r) / 2
 
-*>        CALL "F"            USING BY CONTENT   mid
-*>                                  BY REFERENCE d_ret
-
-*>        IF d_ret < mid
-*>            MOVE mid TO r
-*>        ELSE
-*>            MOVE mid TO l
-*>        END-IF
-
         CALL "F"            USING BY CONTENT   mid
                                   BY REFERENCE d_ret
 
@@ -371,3 +213,136 @@ PROCEDURE                        DIVISION USING d_l d_r ret.
         COMPUTE tmp = r - l
     END-PERFORM.
 END PROGRAM BISECTION_METHOD.
+
+*> BIT-INIT / BIT-ADD / BIT-QUERY
+*> Fenwick-tree (Binary Indexed Tree) running-count service.
+*> A caller initializes the tree once per problem instance with
+*> CALL "BIT-INIT" USING n m, then drives it with BIT-ADD / BIT-QUERY.
+*> The tree itself and its sizing live in this module's own EXTERNAL
+*> storage, so callers no longer have to redeclare the x1/BT1 chain
+*> just to get an indexed running-count structure.
+PROGRAM-ID.                      BIT-INIT.
+DATA                             DIVISION.
+WORKING-STORAGE                  SECTION.
+    01 BC-BNY   EXTERNAL PIC 9(1).
+    01 BC-BASE  EXTERNAL PIC 9(6).
+    01 BC-SIZE  EXTERNAL PIC 9(6).
+    01 BC-TBL1 EXTERNAL.
+        03 BC-BT PIC 9(6) OCCURS 200001 DEPENDING ON BC-SIZE
+            INDEXED BC-X1 BC-X2.
+
+LINKAGE                          SECTION.
+*> (IN) d_n - offset so 1-indexed positions never go negative
+*> (IN) d_m - number of BIT slots to allocate and zero
+    01 d_n     PIC 9(6).
+    01 d_m     PIC 9(6).
+
+PROCEDURE                        DIVISION USING d_n d_m.
+    MOVE 2    TO BC-BNY.
+    MOVE d_n  TO BC-BASE.
+    MOVE d_m  TO BC-SIZE.
+
+    PERFORM VARYING BC-X1 FROM 1 BY 1 UNTIL BC-SIZE < BC-X1
+        MOVE ZERO TO BC-BT(BC-X1)
+    END-PERFORM.
+END PROGRAM BIT-INIT.
+
+PROGRAM-ID.                      BIT-LOWEST.
+*> BIT index の lowest set bit の値
+DATA                             DIVISION.
+WORKING-STORAGE                  SECTION.
+    01 BC-BNY   EXTERNAL PIC 9(1).
+
+    01 x       PIC 9(6).
+    01 tmp     PIC S9(6).
+    01 r       PIC 9(1).
+
+LINKAGE                          SECTION.
+*> (IN)  d_x
+*> (OUT) d_tmp
+    01 d_x     PIC 9(6).
+    01 d_tmp   PIC 9(6).
+
+PROCEDURE                        DIVISION USING d_x d_tmp.
+    MOVE -1 TO tmp
+
+    MOVE ZERO TO r
+    MOVE d_x TO x
+
+    PERFORM UNTIL 1 = r
+        DIVIDE BC-BNY INTO x GIVING x REMAINDER r
+        ADD 1 TO tmp
+    END-PERFORM
+
+    COMPUTE d_tmp = BC-BNY ** tmp.
+END PROGRAM BIT-LOWEST.
+
+PROGRAM-ID.                      BIT-ADD.
+*> v[x] += 1
+DATA                             DIVISION.
+WORKING-STORAGE                  SECTION.
+    01 BC-BASE  EXTERNAL PIC 9(6).
+    01 BC-SIZE  EXTERNAL PIC 9(6).
+    01 BC-TBL1 EXTERNAL.
+        03 BC-BT PIC 9(6) OCCURS 200001 DEPENDING ON BC-SIZE
+            INDEXED BC-X1 BC-X2.
+
+    01 tmp     PIC 9(6).
+    01 x       PIC S9(6).
+
+LINKAGE                          SECTION.
+*> (IN)  d_x
+    01 d_x     PIC S9(6).
+
+PROCEDURE                        DIVISION USING d_x.
+    MOVE d_x TO x
+
+    COMPUTE x = x + BC-BASE + 1
+
+    PERFORM VARYING BC-X1 FROM x BY tmp UNTIL BC-SIZE < BC-X1
+        ADD 1 TO BC-BT(BC-X1)
+
+        CALL "BIT-LOWEST" USING BY CONTENT   x
+                                 BY REFERENCE tmp
+
+        ADD tmp TO x
+    END-PERFORM.
+END PROGRAM BIT-ADD.
+
+PROGRAM-ID.                      BIT-QUERY.
+*> v[1] + … + v[x]
+DATA                             DIVISION.
+WORKING-STORAGE                  SECTION.
+    01 BC-BASE  EXTERNAL PIC 9(6).
+    01 BC-SIZE  EXTERNAL PIC 9(6).
+    01 BC-TBL1 EXTERNAL.
+        03 BC-BT PIC 9(6) OCCURS 200001 DEPENDING ON BC-SIZE
+            INDEXED BC-X1 BC-X2.
+
+    01 tmp     PIC S9(6).
+    01 x       PIC S9(6).
+
+LINKAGE                          SECTION.
+*> (IN)  d_x
+*> (OUT) d_ret
+    01 d_x     PIC S9(6).
+    01 d_ret   PIC 9(10).
+
+PROCEDURE                        DIVISION USING d_x d_ret.
+    MOVE ZERO TO d_ret
+
+    MOVE d_x TO x
+
+    COMPUTE x = x + BC-BASE + 1
+
+    PERFORM VARYING BC-X1 FROM x BY tmp UNTIL ZERO = BC-X1
+        ADD BC-BT(BC-X1) TO d_ret
+
+        CALL "BIT-LOWEST" USING BY CONTENT   x
+                                 BY REFERENCE tmp
+
+        SUBTRACT tmp FROM x
+
+        MULTIPLY -1 BY tmp
+    END-PERFORM.
+END PROGRAM BIT-QUERY.
