@@ -1,7 +1,15 @@
 IDENTIFICATION                   DIVISION.
 PROGRAM-ID.                      ABC_093_B.
 ENVIRONMENT                      DIVISION.
+INPUT-OUTPUT                     SECTION.
+FILE-CONTROL.
+    SELECT SELECTCSV ASSIGN TO "SELECTCSV" ORGANIZATION LINE SEQUENTIAL.
+
 DATA                             DIVISION.
+FILE                              SECTION.
+    FD  SELECTCSV.
+        01 CSV-LINE PIC X(2000).
+
 WORKING-STORAGE                  SECTION.
     01 INP    PIC X(26).
     01 maxlen PIC 9(1)  VALUE 3.
@@ -31,6 +39,7 @@ WORKING-STORAGE                  SECTION.
     01 idx2   PIC 9(10).
 
     01 DUMMY  PIC X(1).
+    01 CSV-PTR PIC 9(4).
 PROCEDURE                        DIVISION.
 MAIN.
     ACCEPT INP.
@@ -73,20 +82,46 @@ MAIN.
         END-IF
     END-PERFORM.
 
+*> Both selection lists are also written out as comma-separated
+*> records, one list per line, for loading into a spreadsheet.
+    OPEN OUTPUT SELECTCSV.
+
+    MOVE SPACE TO CSV-LINE.
+    MOVE 1 TO CSV-PTR.
+
     SUBTRACT 1 FROM idx.
     PERFORM VARYING m FROM 1 BY 1 UNTIL idx < m
         MOVE A(m) TO ZS
         PERFORM UNANS
-        DISPLAY ans(1:FUNCTION STORED-CHAR-LENGTH(ans))
+        IF m > 1
+            STRING ',' DELIMITED BY SIZE
+                INTO CSV-LINE WITH POINTER CSV-PTR
+        END-IF
+        STRING ans(1:FUNCTION STORED-CHAR-LENGTH(ans)) DELIMITED BY SIZE
+            INTO CSV-LINE WITH POINTER CSV-PTR
     END-PERFORM.
 
+    WRITE CSV-LINE.
+
+    MOVE SPACE TO CSV-LINE.
+    MOVE 1 TO CSV-PTR.
+
     SUBTRACT 1 FROM idx2.
     PERFORM VARYING p FROM idx2 BY -1 UNTIL p < 1
         MOVE B(p) TO ZS
         PERFORM UNANS
-        DISPLAY ans(1:FUNCTION STORED-CHAR-LENGTH(ans))
+        IF p < idx2
+            STRING ',' DELIMITED BY SIZE
+                INTO CSV-LINE WITH POINTER CSV-PTR
+        END-IF
+        STRING ans(1:FUNCTION STORED-CHAR-LENGTH(ans)) DELIMITED BY SIZE
+            INTO CSV-LINE WITH POINTER CSV-PTR
     END-PERFORM.
 
+    WRITE CSV-LINE.
+
+    CLOSE SELECTCSV.
+
     STOP RUN.
 
 UNANS                            SECTION.
