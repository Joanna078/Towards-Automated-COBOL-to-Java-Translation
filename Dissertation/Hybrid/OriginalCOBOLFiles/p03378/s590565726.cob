@@ -1,40 +1,54 @@
 IDENTIFICATION                   DIVISION.
 PROGRAM-ID.                      ABC_094_B.
 ENVIRONMENT                      DIVISION.
+INPUT-OUTPUT                     SECTION.
+FILE-CONTROL.
+    SELECT SYSIN ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL.
+
 DATA                             DIVISION.
+FILE                              SECTION.
+    FD  SYSIN.
+        01 INDATA2 PIC X(1000000).
+
 WORKING-STORAGE                  SECTION.
     01 INP    PIC X(12).
 
-    01 INP2   PIC X(401).
+*> The closed-section line is read off SYSIN into a full-size buffer
+*> instead of a 401-byte ACCEPT field, so the input is no longer
+*> capped at roughly 100 closed rooms.
+    01 INP2   PIC X(1000000).
 
-    01 maxlen PIC 9(1)  VALUE 3.
-    01 cur    PIC 9(2)  VALUE 1.
+    01 maxlen PIC 9(7)  VALUE 3.
+    01 cur    PIC 9(7)  VALUE 1.
     01 i      PIC 9(18) VALUE 1.
     01 j      PIC 9(18).
 
     01 m      PIC 9(3).
     01 n      PIC 9(3).
 
-    01 len    PIC 9(2).
+    01 len    PIC 9(7).
     01 ans    PIC X(3).
     01 NMX1.
         03 NMX11 OCCURS 3.
             05 NMX PIC 9(3).
     01 A1.
-        03 A11 OCCURS 100.
+        03 A11 OCCURS 999.
             05 A PIC 9(1) VALUE 0.
 
     01 x      PIC 9(3).
 
     01 tmp    PIC 9(3).
-    01 sm     PIC 9(3) VALUE 101.
+    01 sm     PIC 9(4) VALUE 1001.
     01 ZS     PIC Z(3)9.
 
     01 DUMMY  PIC X(1).
 PROCEDURE                        DIVISION.
 MAIN.
     ACCEPT INP.
-    ACCEPT INP2.
+
+    OPEN INPUT SYSIN.
+    READ SYSIN INTO INP2.
+    CLOSE SYSIN.
 
     PERFORM maxlen TIMES
 
