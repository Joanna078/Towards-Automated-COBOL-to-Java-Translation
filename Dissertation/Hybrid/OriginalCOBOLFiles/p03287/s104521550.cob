@@ -53,6 +53,9 @@ WORKING-STORAGE                  SECTION.
     01 ZS      PIC Z(24)9.
     01 DUMMY   PIC X(1).
 
+    01 ED-Z    PIC Z(14)9.
+    01 ED-ZCNT PIC Z(5)9.
+
 PROCEDURE                        DIVISION.
     ACCEPT NM.
 
@@ -117,6 +120,12 @@ PROCEDURE                        DIVISION.
 
     END-PERFORM.
 
+    PERFORM VARYING i FROM 1 BY 1 UNTIL ZNUM < i
+        MOVE Z(i)    TO ED-Z
+        MOVE ZCNT(i) TO ED-ZCNT
+        DISPLAY 'REMAINDER ' ED-Z ' COUNT ' ED-ZCNT
+    END-PERFORM.
+
     MOVE ZERO TO sm.
 
     PERFORM VARYING i FROM 1 BY 1 UNTIL ZNUM < i
