@@ -8,13 +8,38 @@
        77 K PIC 9(4).
        77 ANS PIC 9(10).
        77 ANSS PIC Z(9)9.
+       77 FP-ANS USAGE COMP-2.
+       77 STEP-CNT PIC 9(4).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
                ACCEPT STR FROM SYSIN.
                UNSTRING STR DELIMITED " "
                 INTO N K.
-               COMPUTE ANS = K * (K - 1) ** (N - 1).
+      * Range check ahead of the COMPUTE: K * (K-1) ** (N-1) can run
+      * well past what ANS's 10 digits can hold for larger N/K, and
+      * letting that COMPUTE run would silently truncate instead of
+      * flagging the overflow. A single FP-ANS = K * (K-1) ** (N-1)
+      * estimate can't catch this, since GnuCOBOL evaluates ** in a
+      * fixed-point intermediate even when the target is COMP-2, so
+      * the overflow happens before it ever reaches the float. Multiply
+      * one factor at a time into the COMP-2 accumulator instead, and
+      * check after every multiply so overflow can't hide inside one
+      * expression.
+               MOVE K TO FP-ANS.
+               IF FP-ANS > 9999999999
+                   DISPLAY "ERROR: permutation count overflows ANS"
+                   STOP RUN
+               END-IF.
+               PERFORM VARYING STEP-CNT FROM 1 BY 1
+                   UNTIL STEP-CNT > N - 1
+                   COMPUTE FP-ANS = FP-ANS * (K - 1)
+                   IF FP-ANS > 9999999999
+                       DISPLAY "ERROR: permutation count overflows ANS"
+                       STOP RUN
+                   END-IF
+               END-PERFORM.
+               COMPUTE ANS = FP-ANS.
                MOVE ANS TO ANSS.
                DISPLAY ANSS.
                STOP RUN.
