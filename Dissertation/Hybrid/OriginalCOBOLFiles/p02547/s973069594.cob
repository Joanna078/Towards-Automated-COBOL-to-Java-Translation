@@ -9,25 +9,27 @@ DATA DIVISION.
       01 INT PIC X(3).
       01 D1 PIC 9.
       01 D2 PIC 9.
-      
+
       01 CNT PIC 9.
+      01 STREAK PIC 9 VALUE 3.
 
 *> PROCEDURE DIVISIONでは、プログラムが行う処理を書いていく。
 PROCEDURE DIVISION.
     MAIN SECTION.
     	
       	ACCEPT N.
-      
+      	ACCEPT STREAK.
+
       	PERFORM N TIMES
       		ACCEPT INT
-      		
+
       		UNSTRING INT DELIMITED ' '
       			INTO D1 D2
-      		
+
       		IF D1 = D2 THEN
       			ADD 1 TO CNT
-      			
-      			IF CNT = 3 THEN
+
+      			IF CNT = STREAK THEN
       				DISPLAY 'Yes'
       				EXIT PERFORM
       			END-IF
@@ -35,8 +37,8 @@ PROCEDURE DIVISION.
       			MOVE 0 TO CNT
       		END-IF
       	END-PERFORM.
-      	
-      	IF CNT NOT = 3 THEN
+
+      	IF CNT NOT = STREAK THEN
       		DISPLAY 'No'
       	END-IF.
       	
