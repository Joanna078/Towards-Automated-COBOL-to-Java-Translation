@@ -1,29 +1,69 @@
 IDENTIFICATION                   DIVISION.
 PROGRAM-ID.                      ABC_083_A.
 ENVIRONMENT                      DIVISION.
+INPUT-OUTPUT                     SECTION.
+FILE-CONTROL.
+    SELECT SYSIN ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL.
+    SELECT LEDGER ASSIGN TO "LEDGER" ORGANIZATION LINE SEQUENTIAL.
+
 DATA                             DIVISION.
+FILE                              SECTION.
+    FD  SYSIN.
+        01 INP    PIC X(11).
+
+    FD  LEDGER.
+        01 LEDGER-LINE PIC X(40).
+
 WORKING-STORAGE                  SECTION.
-    01 INP    PIC X(11).
     01 A      PIC 9(2).
     01 B      PIC 9(2).
     01 C      PIC 9(2).
     01 D      PIC 9(2).
+
+    01 STR    PIC X(8).
+
+    01 EOF-SW   PIC X(1) VALUE 'N'.
 PROCEDURE                        DIVISION.
 MAIN.
-    ACCEPT INP.
+*> Each weighing in the batch is judged as before, and every row's
+*> A/B/C/D values plus its verdict are ledgered to LEDGER for the
+*> whole file, not just the single verdict that used to be keyed in.
+    OPEN INPUT SYSIN.
+    OPEN OUTPUT LEDGER.
+
+    PERFORM UNTIL EOF-SW = 'Y'
+        READ SYSIN
+            AT END
+                MOVE 'Y' TO EOF-SW
+            NOT AT END
+                PERFORM ONE-ROW
+        END-READ
+    END-PERFORM.
 
+    CLOSE SYSIN.
+    CLOSE LEDGER.
+
+    STOP RUN.
+
+ONE-ROW                          SECTION.
     UNSTRING INP
     DELIMITED BY SPACE
     INTO A B C D.
 
     IF A + B < C + D THEN
-        DISPLAY "Right"
+        MOVE "Right" TO STR
     ELSE
         IF A + B = C + D THEN
-            DISPLAY "Balanced"
+            MOVE "Balanced" TO STR
         ELSE
-            DISPLAY "Left"
+            MOVE "Left" TO STR
         END-IF
     END-IF.
 
-    STOP RUN.
+    DISPLAY STR(1:FUNCTION STORED-CHAR-LENGTH(STR)).
+
+    MOVE SPACE TO LEDGER-LINE.
+    STRING 'A=' A ' B=' B ' C=' C ' D=' D
+           ' VERDICT=' STR(1:FUNCTION STORED-CHAR-LENGTH(STR))
+        INTO LEDGER-LINE
+    WRITE LEDGER-LINE.
