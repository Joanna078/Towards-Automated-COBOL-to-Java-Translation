@@ -22,6 +22,21 @@ MAIN.
     DELIMITED BY SPACE
     INTO N A B.
 
+    IF N <= 0 THEN
+        DISPLAY 'ERROR: COUNT N MUST BE POSITIVE'
+        STOP RUN
+    END-IF.
+
+    IF A <= 0 THEN
+        DISPLAY 'ERROR: UNIT PRICE A MUST BE POSITIVE'
+        STOP RUN
+    END-IF.
+
+    IF B <= 0 THEN
+        DISPLAY 'ERROR: ALLOWANCE B MUST BE POSITIVE'
+        STOP RUN
+    END-IF.
+
     IF A * N <= B THEN
         MULTIPLY A BY N GIVING T
     ELSE
