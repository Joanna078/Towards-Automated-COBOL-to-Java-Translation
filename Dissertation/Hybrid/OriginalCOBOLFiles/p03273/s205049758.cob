@@ -1,5 +1,14 @@
 PROGRAM-ID.                      ABC_107_B.
+ENVIRONMENT                      DIVISION.
+INPUT-OUTPUT                     SECTION.
+FILE-CONTROL.
+    SELECT GRIDOUT ASSIGN TO "GRIDOUT" ORGANIZATION LINE SEQUENTIAL.
+
 DATA                             DIVISION.
+FILE                              SECTION.
+    FD  GRIDOUT.
+        01 GRID-LINE PIC X(100).
+
 WORKING-STORAGE                  SECTION.
     01 INP     PIC X(7).
     01 INP2    PIC X(100).
@@ -73,6 +82,8 @@ PROCEDURE                        DIVISION.
         END-IF
     END-PERFORM.
 
+    OPEN OUTPUT GRIDOUT.
+
     PERFORM VARYING i FROM 1 BY 1 UNTIL H < i
         SET HX TO i
         SET AX TO i
@@ -90,8 +101,14 @@ PROCEDURE                        DIVISION.
 
             DISPLAY st(1:FUNCTION STORED-CHAR-LENGTH(st))
 
+            MOVE SPACE TO GRID-LINE
+            MOVE st(1:FUNCTION STORED-CHAR-LENGTH(st)) TO GRID-LINE
+            WRITE GRID-LINE
+
         END-IF
 
     END-PERFORM.
 
+    CLOSE GRIDOUT.
+
     STOP RUN.
