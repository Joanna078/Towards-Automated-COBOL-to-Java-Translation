@@ -1,17 +1,45 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ABC043-A.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSIN ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  SYSIN.
+       01 N-IN    PIC X(3).
        WORKING-STORAGE SECTION.
-       77 N PIC 9(3).
+       77 N   PIC 9(3).
        77 ANS PIC 9(4).
        77 ANSS PIC ZZZ9.
+       77 GRAND PIC 9(10) VALUE ZERO.
+       77 GRANDS PIC Z(9)9.
+       77 EOF-SW PIC X(1) VALUE 'N'.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-               ACCEPT N FROM SYSIN.
+      * Batch register: one triangular-number line per N plus a
+      * running grand-total column, for the daily batch of
+      * capacity-planning figures that used to be run one N at a time.
+               OPEN INPUT SYSIN.
+
+               PERFORM UNTIL EOF-SW = 'Y'
+                   READ SYSIN
+                       AT END
+                           MOVE 'Y' TO EOF-SW
+                       NOT AT END
+                           PERFORM ONE-ROW
+                   END-READ
+               END-PERFORM.
+
+               CLOSE SYSIN.
+               STOP RUN.
+
+       ONE-ROW SECTION.
+               MOVE FUNCTION NUMVAL(N-IN) TO N.
                COMPUTE ANS = N * (N + 1) / 2.
+               ADD ANS TO GRAND.
                MOVE ANS TO ANSS.
-               DISPLAY ANSS.
-               STOP RUN.
+               MOVE GRAND TO GRANDS.
+               DISPLAY ANSS ' TOTAL ' GRANDS.
        END PROGRAM ABC043-A.
