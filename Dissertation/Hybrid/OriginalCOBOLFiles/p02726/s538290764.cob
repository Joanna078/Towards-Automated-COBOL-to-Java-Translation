@@ -1,6 +1,13 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. 160D.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT TRACEOUT ASSIGN TO "TRACEOUT" ORGANIZATION LINE SEQUENTIAL.
 DATA DIVISION.
+FILE SECTION.
+  FD  TRACEOUT.
+  01  TRACE-LINE PIC X(60).
 WORKING-STORAGE SECTION.
 01 INP        PIC  X(15).
 01 N          PIC  9(4) COMP.
@@ -15,11 +22,19 @@ WORKING-STORAGE SECTION.
 01 SA         PIC  9(4) COMP.
 01 CNT        PIC  9(4) COMP.
 01 OUT        PIC  ZZZ9.
+01 ED-I       PIC  ZZZ9.
+01 ED-CNT     PIC  ZZZ9.
+01 ED-J1      PIC  ZZZ9.
+01 ED-J2      PIC  ZZZ9.
 *>
 PROCEDURE DIVISION.
   ACCEPT INP.
   UNSTRING INP DELIMITED BY ' '
-      INTO N X Y. 
+      INTO N X Y.
+*>
+*> Row-by-row trace of I, CNT, J1 and J2 so QA can verify the
+*> interval-counting logic without trusting only the final total.
+  OPEN OUTPUT TRACEOUT.
 *>
   COMPUTE SA = Y - X.
   PERFORM VARYING I FROM 1 BY 1 UNTIL I >= N
@@ -81,6 +96,16 @@ PROCEDURE DIVISION.
 *>
     MOVE CNT TO OUT
     DISPLAY FUNCTION TRIM(OUT)
+*>
+    MOVE I   TO ED-I
+    MOVE CNT TO ED-CNT
+    MOVE J1  TO ED-J1
+    MOVE J2  TO ED-J2
+    MOVE SPACE TO TRACE-LINE
+    STRING 'I=' ED-I ' CNT=' ED-CNT ' J1=' ED-J1 ' J2=' ED-J2
+        INTO TRACE-LINE
+    WRITE TRACE-LINE
   END-PERFORM.
 *>
+  CLOSE TRACEOUT.
   STOP RUN.
