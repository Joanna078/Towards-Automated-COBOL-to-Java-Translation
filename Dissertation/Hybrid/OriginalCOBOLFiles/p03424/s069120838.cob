@@ -14,13 +14,31 @@
                      05 arare  PIC X(200).
               01 Calc-Values.
                      05 ans    PIC X(5).
+              01 Report-Values.
+                     05 rpt-i    BINARY-SHORT.
+                     05 rpt-max  BINARY-SHORT.
        PROCEDURE DIVISION.
        AnswerMain SECTION.
        000-Start.
-       
+
               ACCEPT n.
               ACCEPT arare.
-              
+
+              MOVE n TO rpt-max.
+              MULTIPLY 2 BY rpt-max.
+              SUBTRACT 1 FROM rpt-max.
+              MOVE 0 TO rpt-i.
+       003-ReportLoopHead.
+              IF rpt-i > rpt-max THEN
+                     GO TO 004-ReportDone
+              END-IF.
+              IF arare(rpt-i:1) = "Y" THEN
+                     DISPLAY "Y AT " rpt-i
+              END-IF.
+              ADD 1 TO rpt-i.
+              GO TO 003-ReportLoopHead.
+       004-ReportDone.
+
               MOVE "Three" TO ans.
               MULTIPLY 2 BY n.
               SUBTRACT 1 FROM n.
