@@ -3,21 +3,31 @@ PROGRAM-ID.                      ABC_099_B.
 ENVIRONMENT                      DIVISION.
 DATA                             DIVISION.
 WORKING-STORAGE SECTION.
-    01 ablen PIC 9(2) VALUE 2.
-    01 cur PIC 9(2) VALUE 1.
-    01 INP PIC X(19).
-    01 i PIC 9(2) VALUE 1.
-    01 j PIC 9(2).
-    01 len PIC 9(2).
+    01 rounds PIC 9(2).
+    01 ablen PIC 9(3).
+    01 cur PIC 9(4) VALUE 1.
+    01 INP PIC X(9999).
+    01 i PIC 9(3) VALUE 1.
+    01 j PIC 9(4).
+    01 len PIC 9(3).
+    01 r PIC 9(2).
     01 ab.
-        03 ab1 OCCURS 2.
+        03 ab1 OCCURS 200 DEPENDING ON ablen.
             05 ab11 PIC 9(11).
     01 div PIC 9(11).
     01 s PIC 9(11).
     01 t PIC 9(11).
+    01 tot PIC 9(11) VALUE ZERO.
     01 ans PIC Z(11).
 PROCEDURE                        DIVISION.
 MAIN.
+*> One A/B pair per round; rounds is configurable so the same
+*> subtraction-game calculation can be evaluated over a chain of
+*> rounds instead of a single hardcoded pair.
+    ACCEPT rounds.
+
+    COMPUTE ablen = rounds * 2.
+
     ACCEPT INP.
 
     PERFORM ablen TIMES
@@ -36,19 +46,29 @@ MAIN.
 
     END-PERFORM.
 
-    COMPUTE div = ab11(2) - ab11(1).
+    PERFORM VARYING r FROM 1 BY 1 UNTIL rounds < r
+        COMPUTE i = r * 2 - 1
+        COMPUTE j = r * 2
 
-    MOVE 0 TO s.
-    MOVE 1 TO i.
+        COMPUTE div = ab11(j) - ab11(i)
 
-    PERFORM div TIMES
-        ADD i TO s
-        ADD 1 TO i
-    END-PERFORM.
+        MOVE 0 TO s
+        MOVE 1 TO i
 
-    COMPUTE t = s - ab11(2).
+        PERFORM div TIMES
+            ADD i TO s
+            ADD 1 TO i
+        END-PERFORM
+
+        COMPUTE t = s - ab11(r * 2)
+
+        ADD t TO tot
+
+        MOVE t TO ans
+        DISPLAY 'ROUND ' r ' ' ans
+    END-PERFORM.
 
-    MOVE t TO ans.
+    MOVE tot TO ans.
 
-    DISPLAY ans.
+    DISPLAY 'TOTAL ' ans.
     STOP RUN.
