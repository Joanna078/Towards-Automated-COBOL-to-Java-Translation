@@ -11,12 +11,13 @@ WORKING-STORAGE SECTION.
 01 Z          PIC  9(3) COMP.
 01 S          PIC  9(3) COMP.
 01 R          PIC  9(3) COMP.
-01 GK         PIC  9(9) COMP.
-01 OUT        PIC  Z(8)9.
+01 GK         PIC  9(18) COMP.
+01 OUT        PIC  Z(17)9.
 01 GCD-TBL.
-   03 G-T1    OCCURS 200.
-      05 G    PIC 9(3) OCCURS 200. 
-*>
+   03 G-T1    OCCURS 999.
+      05 G    PIC 9(3) OCCURS 999.
+*> K is accepted as PIC 9(3), so the cache is sized to its full
+*> 1-999 range instead of the 200 this was originally tuned for.
 PROCEDURE DIVISION.
   ACCEPT K.
 *>
