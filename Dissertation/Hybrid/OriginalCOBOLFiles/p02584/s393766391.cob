@@ -1,9 +1,17 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. 175C.
 *>
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SYSIN ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL.
+*>
 DATA DIVISION.
+FILE SECTION.
+    FD  SYSIN.
+        01 INP     PIC X(51).
+*>
 WORKING-STORAGE SECTION.
-01 INP        PIC  X(51).
 01 X          PIC S9(16) COMP.
 01 WX         PIC  9(16) COMP.
 01 K          PIC  9(16) COMP.
@@ -12,9 +20,28 @@ WORKING-STORAGE SECTION.
 01 R          PIC  9(16) COMP.
 01 ZA         PIC S9(16).
 01 OUT        PIC  Z(16)9.
-*> 
+01 EOF-SW     PIC X(1) VALUE 'N'.
+*>
 PROCEDURE DIVISION.
-  ACCEPT INP.
+MAIN.
+*> One OUT line per schedule row, so a whole day's worth of X/K/D
+*> position projections can run unattended from a SYSIN schedule file
+*> instead of one ACCEPT per job submission.
+    OPEN INPUT SYSIN.
+
+    PERFORM UNTIL EOF-SW = 'Y'
+        READ SYSIN
+            AT END
+                MOVE 'Y' TO EOF-SW
+            NOT AT END
+                PERFORM ONE-ROW
+        END-READ
+    END-PERFORM.
+
+    CLOSE SYSIN.
+    STOP RUN.
+
+ONE-ROW SECTION.
   UNSTRING INP DELIMITED BY ' '
       INTO X K D.
 *>
@@ -57,4 +84,3 @@ PROCEDURE DIVISION.
   END-IF.
 *>
   DISPLAY FUNCTION TRIM(OUT).
-  STOP RUN.
