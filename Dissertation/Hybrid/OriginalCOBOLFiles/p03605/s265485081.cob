@@ -3,16 +3,31 @@ PROGRAM-ID.                      ABC_073_A.
 ENVIRONMENT                      DIVISION.
 DATA                             DIVISION.
 WORKING-STORAGE                  SECTION.
-    01 INP    PIC X(2).
+    01 INP    PIC X(100).
+    01 N      PIC 9(3).
+    01 i      PIC 9(3).
+    01 FLG    PIC 9(1) VALUE 0.
 
 PROCEDURE                        DIVISION.
 MAIN.
     ACCEPT INP.
 
-    IF INP(1:1) = 9 OR INP(2:1) = 9 THEN
+*> The digit string's length is no longer assumed to be exactly two;
+*> it's measured here so any number of digits can be scanned for a 9.
+    PERFORM VARYING N FROM 1 BY 1 UNTIL N > 100 OR INP(N:1) = SPACE
+    END-PERFORM.
+    SUBTRACT 1 FROM N.
+
+    PERFORM VARYING i FROM 1 BY 1 UNTIL N < i
+        IF INP(i:1) = 9 THEN
+            MOVE 1 TO FLG
+        END-IF
+    END-PERFORM.
+
+    IF FLG = 1 THEN
         DISPLAY "Yes"
     ELSE
         DISPLAY "No"
-    END-IF
+    END-IF.
 
     STOP RUN.
