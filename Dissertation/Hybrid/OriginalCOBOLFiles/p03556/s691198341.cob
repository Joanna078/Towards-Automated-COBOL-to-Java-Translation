@@ -4,14 +4,18 @@ ENVIRONMENT                      DIVISION.
 DATA                             DIVISION.
 WORKING-STORAGE                  SECTION.
     01 N      PIC 9(10).
+    01 ORIG-N PIC 9(10).
     01 ans    PIC X(10).
     01 ZS     PIC Z(11).
+    01 ZN     PIC Z(9)9.
     01 DUMMY  PIC X(1).
 
 PROCEDURE                        DIVISION.
 MAIN.
     ACCEPT N.
 
+    MOVE N TO ORIG-N.
+
     COMPUTE N = FUNCTION SQRT(N).
 
     COMPUTE N = N ** 2.
@@ -21,6 +25,10 @@ MAIN.
     PERFORM UNANS.
 
     DISPLAY ans(1:FUNCTION STORED-CHAR-LENGTH(ans)).
+
+    MOVE ORIG-N TO ZN.
+    DISPLAY 'N ' ZN(1:FUNCTION STORED-CHAR-LENGTH(ZN)).
+
     STOP RUN.
 
 UNANS                            SECTION.
