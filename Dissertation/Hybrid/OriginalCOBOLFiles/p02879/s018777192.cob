@@ -1,36 +1,47 @@
 		IDENTIFICATION DIVISION.
         PROGRAM-ID. AtCoder.
-      
+
         ENVIRONMENT DIVISION.
-      
+
         DATA DIVISION.
         WORKING-STORAGE SECTION.
         01 INP PIC X(100).
-        01 A PIC 9(11).
-        01 B PIC 9(11).
-        01 C PIC 9(11).
-	    01 temp1 PIC 9(11).
-        01 temp2 PIC 9(11).
+        01 FCNT PIC 9(2).
+        01 FARY1.
+            03 FARY PIC 9(11) OCCURS 20.
+        01 C PIC 9(11) VALUE 1.
+	    01 cur PIC 9(3) VALUE 1.
+        01 i PIC 9(3).
+        01 j PIC 9(3).
         01 N PIC 9(11).
-      
+        01 FLG PIC 9(1) VALUE 0.
+
         PROCEDURE DIVISION.
       	MAIN.
+			ACCEPT FCNT.
+			IF FCNT > 20 THEN
+				DISPLAY "ERROR: FCNT MUST NOT EXCEED 20"
+				STOP RUN
+			END-IF.
 			ACCEPT INP.
-        	PERFORM VARYING temp1 FROM 1 BY 1
-            UNTIL INP(temp1:1)=SPACE
-        	END-PERFORM.
-        	SUBTRACT 1 FROM temp1.
-        	MOVE INP(1:temp1) TO A.
-        	ADD 2 TO temp1.
-        	PERFORM VARYING temp2 FROM temp1 BY 1
-            UNTIL INP(temp2:1)=SPACE
+        	PERFORM VARYING i FROM 1 BY 1 UNTIL FCNT < i
+        		PERFORM VARYING j FROM cur BY 1
+        		UNTIL INP(j:1) = SPACE
+        		END-PERFORM
+        		COMPUTE N = j - cur
+        		MOVE INP(cur:N) TO FARY(i)
+        		COMPUTE cur = j + 1
+        		IF FARY(i) > 9 THEN
+        			MOVE 1 TO FLG
+        		END-IF
         	END-PERFORM.
-        	COMPUTE N=temp2 - temp1.
-        	MOVE INP(temp1:N) TO B.
-      		COMPUTE C = A * B.
-			IF A <= 9 AND B <= 9 THEN
-				DISPLAY C
-			ELSE 
-				DISPLAY "-1"
-			END-IF.
-		STOP RUN.
\ No newline at end of file
+        	IF FLG = 1 THEN
+        		DISPLAY "-1"
+        	ELSE
+        		PERFORM VARYING i FROM 1 BY 1
+        		UNTIL FCNT < i
+        			COMPUTE C = C * FARY(i)
+        		END-PERFORM
+        		DISPLAY C
+        	END-IF.
+        STOP RUN.
