@@ -16,20 +16,24 @@ WORKING-STORAGE                  SECTION.
     01 INF     PIC 9(10) VALUE 998244353.
     01 BNY     PIC 9(2) VALUE 2.
 
+*> Table ceiling - sized from N at run time instead of a fixed literal,
+*> so bigger board dimensions no longer run past the table bound.
+    01 TBLSZ   PIC 9(7) VALUE 1.
+
 *> Factorial
     01 F1.
-        03 F PIC 9(10) OCCURS 300000 INDEXED FIX.
+        03 F PIC 9(10) OCCURS 2000000 DEPENDING ON TBLSZ INDEXED FIX.
 
     01 V1.
-        03 V PIC 9(10) OCCURS 300000 INDEXED VIX.
+        03 V PIC 9(10) OCCURS 2000000 DEPENDING ON TBLSZ INDEXED VIX.
 
 *> Inverse
     01 IV1.
-        03 IV PIC 9(10) OCCURS 300000 INDEXED IIX MIX.
+        03 IV PIC 9(10) OCCURS 2000000 DEPENDING ON TBLSZ INDEXED IIX MIX.
 
 *> Combination
     01 CM1.
-        03 CM PIC 9(10) OCCURS 300000 INDEXED CIX.
+        03 CM PIC 9(10) OCCURS 2000000 DEPENDING ON TBLSZ INDEXED CIX.
 
     01 INP     PIC X(34).
 
@@ -85,6 +89,8 @@ PROCEDURE                        DIVISION.
     DELIMITED BY SPACE
     INTO N AX BX K.
 
+    COMPUTE TBLSZ = N + 1.
+
     MOVE N TO d_num.
 
     DIVIDE BNY INTO d_num GIVING half REMAINDER rm
