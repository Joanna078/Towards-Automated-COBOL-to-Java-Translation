@@ -1,5 +1,14 @@
 PROGRAM-ID.                      ABC_052_B.
+ENVIRONMENT                      DIVISION.
+INPUT-OUTPUT                     SECTION.
+FILE-CONTROL.
+    SELECT TRENDLOG ASSIGN TO "TRENDLOG" ORGANIZATION LINE SEQUENTIAL.
+
 DATA                             DIVISION.
+FILE                              SECTION.
+    FD  TRENDLOG.
+    01  TREND-LINE PIC X(30).
+
 WORKING-STORAGE                  SECTION.
     01 N       PIC 9(3).
     01 S1.
@@ -15,6 +24,9 @@ WORKING-STORAGE                  SECTION.
 
     01 i       PIC 9(3).
 
+    01 ED-I    PIC Z(2)9.
+    01 ED-TMP  PIC -(3)9.
+
 PROCEDURE                        DIVISION.
     ACCEPT N.
 
@@ -23,6 +35,10 @@ PROCEDURE                        DIVISION.
     MOVE ZERO TO mx.
     MOVE ZERO TO tmp.
 
+*> Each position's running imbalance is appended to TRENDLOG so it
+*> can be charted across the sequence, not just its peak.
+    OPEN OUTPUT TRENDLOG.
+
     PERFORM VARYING i FROM 1 BY 1 UNTIL N < i
         IF S(i) = 'I' THEN
             ADD 1 TO tmp
@@ -30,8 +46,16 @@ PROCEDURE                        DIVISION.
             SUBTRACT 1 FROM tmp
         END-IF
         COMPUTE mx = FUNCTION MAX(mx, tmp)
+
+        MOVE i   TO ED-I
+        MOVE tmp TO ED-TMP
+        MOVE SPACE TO TREND-LINE
+        STRING 'POS=' ED-I ' TMP=' ED-TMP INTO TREND-LINE
+        WRITE TREND-LINE
     END-PERFORM.
 
+    CLOSE TRENDLOG.
+
     MOVE mx TO ZS.
 
     PERFORM UNANS.
