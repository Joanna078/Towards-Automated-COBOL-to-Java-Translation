@@ -13,6 +13,9 @@ WORKING-STORAGE                  SECTION.
     01 AB1.
         03 AB11 OCCURS 2.
             05 AB PIC S9(8).
+    01 SUM-AB PIC S9(9).
+    01 DIF-AB PIC S9(9).
+    01 PRD-AB PIC S9(16).
 PROCEDURE                        DIVISION.
 MAIN.
     ACCEPT INP.
@@ -33,8 +36,21 @@ MAIN.
 
     END-PERFORM.
 
-    MOVE FUNCTION MAX(
-         AB(1) + AB(2),AB(1) - AB(2),AB(1) * AB(2)) TO ans.
+    COMPUTE SUM-AB = AB(1) + AB(2).
+    COMPUTE DIF-AB = AB(1) - AB(2).
+    COMPUTE PRD-AB = AB(1) * AB(2).
+
+    MOVE FUNCTION MAX(SUM-AB, DIF-AB, PRD-AB) TO ans.
 
     DISPLAY ans.
+
+    IF ans = SUM-AB THEN
+        DISPLAY 'WINNER + '
+    ELSE IF ans = DIF-AB THEN
+        DISPLAY 'WINNER - '
+    ELSE
+        DISPLAY 'WINNER * '
+    END-IF
+    END-IF.
+
     STOP RUN.
