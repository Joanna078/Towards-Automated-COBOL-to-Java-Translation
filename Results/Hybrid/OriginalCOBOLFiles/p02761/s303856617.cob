@@ -17,6 +17,9 @@ WORKING-STORAGE SECTION.
     03 T-N    PIC 9 OCCURS 3.
 01  OUT-N     PIC ZZ9.
 01  SW-ERR    PIC X.
+01  ERR-SLOT  PIC 9.
+01  ERR-OLD   PIC 9.
+01  ERR-NEW   PIC 9.
 
 PROCEDURE DIVISION.
 MAIN-010.
@@ -28,19 +31,30 @@ MAIN-010.
     ACCEPT INP2
     IF (T-N(S) = ' ')
       IF (C = '0') AND (S = 1) AND (N > 1)
-        MOVE '1' TO SW-ERR
+        MOVE '2' TO SW-ERR
+        MOVE S   TO ERR-SLOT
       ELSE
         MOVE C   TO T-N(S)
       END-IF
-    ELSE 
+    ELSE
       IF (T-N(S) NOT = C)
         MOVE '1' TO SW-ERR
+        MOVE S     TO ERR-SLOT
+        MOVE T-N(S) TO ERR-OLD
+        MOVE C     TO ERR-NEW
       END-IF
     END-IF
   END-PERFORM.
 
-  IF (SW-ERR = '1')
+  IF (SW-ERR = '1') OR (SW-ERR = '2')
     DISPLAY '-1'
+    IF (SW-ERR = '2')
+      DISPLAY 'SLOT ' ERR-SLOT ' CANNOT BE A LEADING ZERO'
+    ELSE
+      DISPLAY 'CONFLICT AT SLOT ' ERR-SLOT
+          ': EXISTING DIGIT ' ERR-OLD
+          ' CONFLICTS WITH NEW DIGIT ' ERR-NEW
+    END-IF
   ELSE
     IF (N > 1) AND (T-N(1) = ' ') 
       MOVE '1' TO T-N(1)
