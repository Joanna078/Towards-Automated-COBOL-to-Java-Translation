@@ -1,18 +1,48 @@
 PROGRAM-ID.                      ABC_107_A.
+ENVIRONMENT                      DIVISION.
+INPUT-OUTPUT                     SECTION.
+FILE-CONTROL.
+    SELECT SYSIN ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL.
+
 DATA                             DIVISION.
+FILE                              SECTION.
+    FD  SYSIN.
+        01 INP     PIC X(7).
+
 WORKING-STORAGE                  SECTION.
-    01 INP     PIC X(7).
     01 N       PIC 9(3).
     01 i       PIC 9(3).
     01 ans     PIC X(3).
 
+    01 EOF-SW  PIC X(1) VALUE 'N'.
+    01 LEDGER  PIC 9(9) VALUE ZERO.
+
     01 ZS      PIC Z(3)9.
+    01 ZL      PIC Z(8)9.
     01 DUMMY   PIC X(1).
 
-
 PROCEDURE                        DIVISION.
-    ACCEPT INP.
+MAIN.
+*> One remaining-count line per N/i pair plus a running ledger, for
+*> tracking multiple countdowns across a whole batch in one job.
+    OPEN INPUT SYSIN.
+
+    PERFORM UNTIL EOF-SW = 'Y'
+        READ SYSIN
+            AT END
+                MOVE 'Y' TO EOF-SW
+            NOT AT END
+                PERFORM ONE-ROW
+        END-READ
+    END-PERFORM.
 
+    CLOSE SYSIN.
+
+    MOVE LEDGER TO ZL.
+    DISPLAY 'LEDGER ' ZL(1:FUNCTION STORED-CHAR-LENGTH(ZL)).
+    STOP RUN.
+
+ONE-ROW                          SECTION.
     UNSTRING INP
     DELIMITED BY SPACE
     INTO N i.
@@ -20,14 +50,15 @@ PROCEDURE                        DIVISION.
     SUBTRACT i FROM N GIVING i.
     ADD 1 TO i.
 
+    ADD i TO LEDGER.
+
     MOVE i TO ZS.
 
     PERFORM UNANS.
 
     DISPLAY ans(1:FUNCTION STORED-CHAR-LENGTH(ans)).
-    STOP RUN.
 
-UNANS                            SECTION.
+UNANS                             SECTION.
     UNSTRING
         ZS DELIMITED BY ALL SPACE
         INTO DUMMY ans
