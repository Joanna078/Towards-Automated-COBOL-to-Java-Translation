@@ -23,7 +23,13 @@ WORKING-STORAGE                  SECTION.
 
     01 ans     PIC X(6).
 
+    01 CH-FIRST PIC X(1) VALUE 'A'.
+    01 CH-LAST  PIC X(1) VALUE 'Z'.
+
 PROCEDURE                        DIVISION.
+    ACCEPT CH-FIRST.
+    ACCEPT CH-LAST.
+
     OPEN INPUT SYSIN.
 
     READ SYSIN INTO INP1.
@@ -33,13 +39,13 @@ PROCEDURE                        DIVISION.
     COMPUTE len = FUNCTION STORED-CHAR-LENGTH(INP1).
 
     PERFORM VARYING i FROM 1 BY 1 UNTIL len < i
-        IF INP(i) = 'A' THEN
+        IF INP(i) = CH-FIRST THEN
             EXIT PERFORM
         END-IF
     END-PERFORM.
 
     PERFORM VARYING j FROM len BY -1 UNTIL j < 1
-        IF INP(j) = 'Z' THEN
+        IF INP(j) = CH-LAST THEN
             EXIT PERFORM
         END-IF
     END-PERFORM.
