@@ -1,7 +1,15 @@
 IDENTIFICATION                   DIVISION.
 PROGRAM-ID.                      ABC_095_B.
 ENVIRONMENT                      DIVISION.
+INPUT-OUTPUT                     SECTION.
+FILE-CONTROL.
+    SELECT PRICES ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL.
+
 DATA                             DIVISION.
+FILE                              SECTION.
+    FD  PRICES.
+        01 PRICE-IN PIC X(4).
+
 WORKING-STORAGE                  SECTION.
     01 INP    PIC X(11).
     01 INP2   PIC 9(4).
@@ -28,6 +36,8 @@ WORKING-STORAGE                  SECTION.
 
     01 ZS     PIC Z(9).
     01 DUMMY  PIC X(1).
+
+    01 EOF-SW PIC X(1) VALUE 'N'.
 PROCEDURE                        DIVISION.
 MAIN.
     ACCEPT INP.
@@ -48,14 +58,25 @@ MAIN.
 
     END-PERFORM.
 
+*> Item prices come from the PRICES dataset instead of one ACCEPT per
+*> item, so catalogs larger than comfortable to key in fit in one run.
+    OPEN INPUT PRICES.
+
     MOVE 0 TO sm.
     MOVE 1001 TO mn.
-    PERFORM VARYING k FROM 1 BY 1 UNTIL NX(1) < k
-        ACCEPT INP2
-        ADD INP2 TO sm
-        COMPUTE mn = FUNCTION MIN(mn, INP2)
+    PERFORM VARYING k FROM 1 BY 1 UNTIL NX(1) < k OR EOF-SW = 'Y'
+        READ PRICES
+            AT END
+                MOVE 'Y' TO EOF-SW
+            NOT AT END
+                MOVE FUNCTION NUMVAL(PRICE-IN) TO INP2
+                ADD INP2 TO sm
+                COMPUTE mn = FUNCTION MIN(mn, INP2)
+        END-READ
     END-PERFORM.
 
+    CLOSE PRICES.
+
     SUBTRACT sm FROM NX(2) GIVING tmp.
     DIVIDE mn INTO tmp GIVING x.
 
