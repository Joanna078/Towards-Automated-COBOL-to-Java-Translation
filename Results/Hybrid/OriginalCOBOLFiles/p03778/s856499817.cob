@@ -1,9 +1,16 @@
 IDENTIFICATION                   DIVISION.
 PROGRAM-ID.                      ABC_056_B.
 ENVIRONMENT                      DIVISION.
+INPUT-OUTPUT                     SECTION.
+FILE-CONTROL.
+    SELECT SYSIN ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL.
+
 DATA                             DIVISION.
+FILE                             SECTION.
+    FD  SYSIN.
+        01 INP    PIC X(20).
+
 WORKING-STORAGE                  SECTION.
-    01 INP    PIC X(20).
     01 W      PIC 9(6).
     01 a      PIC 9(6).
     01 b      PIC 9(6).
@@ -11,13 +18,38 @@ WORKING-STORAGE                  SECTION.
 
     01 tmp    PIC 9(6).
 
+    01 EOF-SW    PIC X(1) VALUE 'N'.
+    01 FEASIBLE  PIC 9(9) VALUE ZERO.
+    01 INFEASIBLE PIC 9(9) VALUE ZERO.
+
     01 ZS     PIC Z(6)9.
+    01 ZF     PIC Z(8)9.
+    01 ZI     PIC Z(8)9.
     01 DUMMY  PIC X(1).
 
 PROCEDURE                        DIVISION.
 MAIN.
-    ACCEPT INP.
+    OPEN INPUT SYSIN.
+
+    PERFORM UNTIL EOF-SW = 'Y'
+        READ SYSIN
+            AT END
+                MOVE 'Y' TO EOF-SW
+            NOT AT END
+                PERFORM ONE-ROW
+        END-READ
+    END-PERFORM.
+
+    CLOSE SYSIN.
 
+    MOVE FEASIBLE TO ZF.
+    MOVE INFEASIBLE TO ZI.
+
+    DISPLAY 'FEASIBLE '   ZF(1:FUNCTION STORED-CHAR-LENGTH(ZF)).
+    DISPLAY 'INFEASIBLE ' ZI(1:FUNCTION STORED-CHAR-LENGTH(ZI)).
+    STOP RUN.
+
+ONE-ROW                          SECTION.
     UNSTRING INP
     DELIMITED BY SPACE
     INTO W a b.
@@ -31,17 +63,17 @@ MAIN.
     ADD W TO a.
 
     IF b < a THEN
+        ADD 1 TO INFEASIBLE
         DISPLAY ZERO
     ELSE
+        ADD 1 TO FEASIBLE
         SUBTRACT a FROM b
         MOVE b TO ZS
         PERFORM UNANS
         DISPLAY ans(1:FUNCTION STORED-CHAR-LENGTH(ans))
     END-IF.
 
-    STOP RUN.
-
-UNANS                            SECTION.
+UNANS                             SECTION.
     UNSTRING
         ZS DELIMITED BY ALL SPACE
         INTO DUMMY ans
