@@ -21,6 +21,11 @@ PROCEDURE                        DIVISION.
     DELIMITED BY SPACE
     INTO a b x.
 
+    IF x = 0 THEN
+        DISPLAY 'ERROR: INTERVAL SIZE X MAY NOT BE ZERO'
+        STOP RUN
+    END-IF.
+
     DIVIDE x INTO a GIVING q1 REMAINDER r.
     DIVIDE x INTO b GIVING q2.
 
