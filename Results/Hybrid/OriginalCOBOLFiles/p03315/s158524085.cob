@@ -3,14 +3,15 @@ PROGRAM-ID.                      ABC_101_A.
 ENVIRONMENT                      DIVISION.
 DATA                             DIVISION.
 WORKING-STORAGE                  SECTION.
-    01 S      PIC X(4).
+    01 S      PIC X(100).
     01 len    PIC 9(1)   VALUE 1.
+    01 N      PIC 9(3).
 
-    01 i      PIC 9(1).
+    01 i      PIC 9(3).
 
-    01 ans    PIC X(2).
-    01 SS     PIC S9(1).
-    01 ZS     PIC -(2)9.
+    01 ans    PIC X(4).
+    01 SS     PIC S9(3).
+    01 ZS     PIC -(3)9.
     01 DUMMY  PIC X(1).
 PROCEDURE                        DIVISION.
 MAIN.
@@ -18,7 +19,14 @@ MAIN.
 
     MOVE 0 TO ZS.
 
-    PERFORM VARYING i FROM 1 BY 1 UNTIL 4 < i
+*> Field length and loop bound are driven by the actual signal
+*> string's length instead of a hardcoded 4, so longer +/- strings
+*> tally without truncation.
+    PERFORM VARYING N FROM 1 BY 1 UNTIL N > 100 OR S(N:1) = SPACE
+    END-PERFORM.
+    SUBTRACT 1 FROM N.
+
+    PERFORM VARYING i FROM 1 BY 1 UNTIL N < i
         IF S(i:len) = '+' THEN
             ADD 1 TO SS
         ELSE
@@ -34,7 +42,7 @@ MAIN.
 
     STOP RUN.
 
-UNANS                            SECTION.
+UNANS                             SECTION.
     UNSTRING
         ZS DELIMITED BY ALL SPACE
         INTO DUMMY ans
