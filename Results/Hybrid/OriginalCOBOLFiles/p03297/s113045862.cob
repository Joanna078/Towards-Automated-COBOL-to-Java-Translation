@@ -1,4 +1,8 @@
 PROGRAM-ID.                      AGC_026_B.
+ENVIRONMENT                      DIVISION.
+INPUT-OUTPUT                     SECTION.
+FILE-CONTROL.
+    SELECT AUDITLOG ASSIGN TO "AUDITLOG" ORGANIZATION LINE SEQUENTIAL.
 *> 入荷すると (個数 mod B) は (mod B の世界で) D mod B 個増える
 
 *> 0 から B - 1 までの 円
@@ -14,6 +18,10 @@ PROGRAM-ID.                      AGC_026_B.
 
 *> 個数 mod B の最大は g = gcd(B, D) としてB - g + (A mod g)
 DATA                             DIVISION.
+FILE                              SECTION.
+    FD  AUDITLOG.
+    01  AUDIT-LINE PIC X(100).
+
 WORKING-STORAGE                  SECTION.
     01 T       PIC 9(3).
 
@@ -31,9 +39,16 @@ WORKING-STORAGE                  SECTION.
 
     01 str     PIC X(3).
 
+    01 ED-A    PIC Z(18)9.
+    01 ED-B    PIC Z(18)9.
+    01 ED-C    PIC Z(18)9.
+    01 ED-D    PIC Z(18)9.
+
 PROCEDURE                        DIVISION.
     ACCEPT T.
 
+    OPEN OUTPUT AUDITLOG.
+
     PERFORM T TIMES
         ACCEPT INP
 
@@ -65,8 +80,21 @@ PROCEDURE                        DIVISION.
         END-IF
 
         DISPLAY str(1:FUNCTION STORED-CHAR-LENGTH(str))
+
+        MOVE A TO ED-A
+        MOVE B TO ED-B
+        MOVE C TO ED-C
+        MOVE D TO ED-D
+
+        MOVE SPACE TO AUDIT-LINE
+        STRING 'A=' ED-A ' B=' ED-B ' C=' ED-C ' D=' ED-D
+               ' VERDICT=' str(1:FUNCTION STORED-CHAR-LENGTH(str))
+            INTO AUDIT-LINE
+        WRITE AUDIT-LINE
     END-PERFORM.
 
+    CLOSE AUDITLOG.
+
     STOP RUN.
 END PROGRAM AGC_026_B.
 
