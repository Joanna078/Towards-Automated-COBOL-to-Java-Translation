@@ -1,9 +1,16 @@
 IDENTIFICATION                   DIVISION.
 PROGRAM-ID.                      ABC_070_B.
 ENVIRONMENT                      DIVISION.
+INPUT-OUTPUT                     SECTION.
+FILE-CONTROL.
+    SELECT SYSIN ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL.
+
 DATA                             DIVISION.
+FILE                             SECTION.
+    FD  SYSIN.
+        01 INP    PIC X(15).
+
 WORKING-STORAGE                  SECTION.
-    01 INP    PIC X(15).
     01 A      PIC 9(3).
     01 B      PIC 9(3).
     01 C      PIC 9(3).
@@ -11,14 +18,38 @@ WORKING-STORAGE                  SECTION.
     01 mx     PIC 9(3).
     01 mn     PIC 9(3).
 
+    01 EOF-SW PIC X(1)  VALUE 'N'.
+    01 TOTAL  PIC 9(9)  VALUE ZERO.
+
     01 ZS     PIC Z(3)9.
+    01 ZT     PIC Z(8)9.
     01 DUMMY  PIC X(1).
     01 ans    PIC X(3).
+    01 anst   PIC X(9).
 
 PROCEDURE                        DIVISION.
 MAIN.
-    ACCEPT INP.
+    OPEN INPUT SYSIN.
+
+    PERFORM UNTIL EOF-SW = 'Y'
+        READ SYSIN
+            AT END
+                MOVE 'Y' TO EOF-SW
+            NOT AT END
+                PERFORM ONE-ROW
+        END-READ
+    END-PERFORM.
+
+    CLOSE SYSIN.
+
+    MOVE TOTAL TO ZT.
+
+    PERFORM UNANST.
 
+    DISPLAY 'TOTAL ' anst(1:FUNCTION STORED-CHAR-LENGTH(anst)).
+    STOP RUN.
+
+ONE-ROW                          SECTION.
     UNSTRING INP
     DELIMITED BY SPACE
     INTO A B C D.
@@ -32,15 +63,22 @@ MAIN.
         MOVE ZERO to MN
     END-IF.
 
+    ADD mn TO TOTAL.
+
     MOVE mn TO ZS.
 
     PERFORM UNANS.
 
     DISPLAY ans(1:FUNCTION STORED-CHAR-LENGTH(ans)).
-    STOP RUN.
 
-UNANS                            SECTION.
+UNANS                             SECTION.
     UNSTRING
         ZS DELIMITED BY ALL SPACE
         INTO DUMMY ans
     END-UNSTRING.
+
+UNANST                            SECTION.
+    UNSTRING
+        ZT DELIMITED BY ALL SPACE
+        INTO DUMMY anst
+    END-UNSTRING.
