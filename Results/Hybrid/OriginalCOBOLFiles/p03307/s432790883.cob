@@ -1,7 +1,15 @@
 IDENTIFICATION                   DIVISION.
 PROGRAM-ID.                      ABC_102_A.
 ENVIRONMENT                      DIVISION.
+INPUT-OUTPUT                     SECTION.
+FILE-CONTROL.
+    SELECT SYSIN ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL.
+
 DATA                             DIVISION.
+FILE                              SECTION.
+    FD  SYSIN.
+        01 N-IN   PIC X(10).
+
 WORKING-STORAGE                  SECTION.
     01 N      PIC 9(10).
     01 X      PIC 9(10).
@@ -9,24 +17,44 @@ WORKING-STORAGE                  SECTION.
     01 ZS     PIC Z(11).
     01 ans    PIC X(10).
     01 DUMMY  PIC X(1).
+
+    01 EOF-SW PIC X(1) VALUE 'N'.
 PROCEDURE                        DIVISION.
 MAIN.
-    ACCEPT N.
+*> Each N in the batch is registered with a note on whether it was
+*> even or odd to start with, ahead of the round-up-to-even rule.
+    OPEN INPUT SYSIN.
+
+    PERFORM UNTIL EOF-SW = 'Y'
+        READ SYSIN
+            AT END
+                MOVE 'Y' TO EOF-SW
+            NOT AT END
+                PERFORM ONE-ROW
+        END-READ
+    END-PERFORM.
 
+    CLOSE SYSIN.
+    STOP RUN.
+
+ONE-ROW                          SECTION.
+    MOVE FUNCTION NUMVAL(N-IN) TO N.
     DIVIDE 2 INTO N GIVING X REMAINDER D.
 
     IF D NOT = 0 THEN
+        DISPLAY 'ODD'
         MULTIPLY 2 BY N
-    END-IF
+    ELSE
+        DISPLAY 'EVEN'
+    END-IF.
 
     MOVE N TO ZS.
 
     PERFORM UNANS.
 
     DISPLAY ans(1:FUNCTION STORED-CHAR-LENGTH(ans)).
-    STOP RUN.
 
-UNANS                            SECTION.
+UNANS                             SECTION.
     UNSTRING
         ZS DELIMITED BY ALL SPACE
         INTO DUMMY ans
