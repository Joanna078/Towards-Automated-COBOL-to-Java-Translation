@@ -1,21 +1,58 @@
 IDENTIFICATION                   DIVISION.
 PROGRAM-ID.                      ABC_091_A.
 ENVIRONMENT                      DIVISION.
+INPUT-OUTPUT                     SECTION.
+FILE-CONTROL.
+    SELECT SYSIN ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL.
+
 DATA                             DIVISION.
+FILE                              SECTION.
+    FD  SYSIN.
+        01 INP    PIC X(13).
+
 WORKING-STORAGE                  SECTION.
-    01 INP    PIC X(13).
     01 maxlen PIC 9(1)  VALUE 3.
-    01 cur    PIC 9(13)  VALUE 1.
-    01 i      PIC 9(18) VALUE 1.
+    01 cur    PIC 9(13).
+    01 i      PIC 9(18).
     01 j      PIC 9(18).
     01 len    PIC 9(13).
     01 tmp    PIC 9(4).
     01 ABC1.
         03 ABC11 OCCURS 3.
             05 ABC PIC 9(4).
+
+    01 EOF-SW  PIC X(1) VALUE 'N'.
+    01 YES-CNT PIC 9(9) VALUE ZERO.
+    01 NO-CNT  PIC 9(9) VALUE ZERO.
+    01 ZY      PIC Z(8)9.
+    01 ZN      PIC Z(8)9.
 PROCEDURE                        DIVISION.
 MAIN.
-    ACCEPT INP.
+*> Each A-B-C triple in the batch is judged as before, and the Yes/No
+*> outcomes are tallied across the whole file.
+    OPEN INPUT SYSIN.
+
+    PERFORM UNTIL EOF-SW = 'Y'
+        READ SYSIN
+            AT END
+                MOVE 'Y' TO EOF-SW
+            NOT AT END
+                PERFORM ONE-ROW
+        END-READ
+    END-PERFORM.
+
+    CLOSE SYSIN.
+
+    MOVE YES-CNT TO ZY.
+    MOVE NO-CNT  TO ZN.
+    DISPLAY 'YES ' ZY(1:FUNCTION STORED-CHAR-LENGTH(ZY)).
+    DISPLAY 'NO  ' ZN(1:FUNCTION STORED-CHAR-LENGTH(ZN)).
+    STOP RUN.
+
+ONE-ROW                          SECTION.
+    MOVE 1 TO cur.
+    MOVE 1 TO i.
+    MOVE 0 TO tmp.
 
     PERFORM maxlen TIMES
 
@@ -38,8 +75,8 @@ MAIN.
 
     IF tmp < ABC(3) THEN
         DISPLAY "No"
+        ADD 1 TO NO-CNT
     ELSE
         DISPLAY "Yes"
+        ADD 1 TO YES-CNT
     END-IF.
-
-    STOP RUN.
