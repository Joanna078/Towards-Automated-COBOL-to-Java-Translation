@@ -11,6 +11,7 @@ WORKING-STORAGE                  SECTION.
     01 len    PIC 9(3).
 
     01 N      PIC 9(3).
+    01 P      PIC 9(2) VALUE 2.
 
     01 qary1.
         03 qary11 OCCURS 100.
@@ -26,8 +27,15 @@ WORKING-STORAGE                  SECTION.
     01 qlast  PIC 9(3).
     01 q      PIC 9(3).
 
-    01 alice  PIC 9(5) VALUE 0.
-    01 bob    PIC 9(5) VALUE 0.
+*> Per-player running totals; slot 1 is what used to be alice, slot 2
+*> what used to be bob, with slots 3 and 4 available for three- and
+*> four-way splits of the same greedy largest-first allocation.
+    01 ptot1.
+        03 ptot  PIC 9(5) OCCURS 10 VALUE 0.
+
+    01 mx     PIC 9(5).
+    01 mn     PIC 9(5) VALUE 99999.
+    01 diff   PIC 9(5).
 
     01 D      PIC 9(5).
     01 R      PIC 9(5).
@@ -35,6 +43,9 @@ WORKING-STORAGE                  SECTION.
     01 ZS     PIC Z(5)9.
     01 ans    PIC X(5).
 
+    01 ED-P   PIC Z(1)9.
+    01 ED-TOT PIC Z(4)9.
+
     01 DUMMY  PIC X(1).
 
     01 FLG    PIC 9(1).
@@ -45,6 +56,13 @@ PROCEDURE                        DIVISION.
 MAIN.
     ACCEPT N.
 
+    ACCEPT P.
+
+    IF P < 1 OR P > 10 THEN
+        DISPLAY 'ERROR: P MUST BE BETWEEN 1 AND 10'
+        STOP RUN
+    END-IF.
+
     ACCEPT INP.
 
     MOVE N TO maxlen.
@@ -90,29 +108,35 @@ MAIN.
 
     PERFORM VARYING i FROM N BY -1 UNTIL i <= 0
         ADD 1 TO num
-        DIVIDE 2 INTO num GIVING D REMAINDER R
-        IF R = 0 THEN
-            ADD qary(i) TO bob
-        ELSE
-            ADD qary(i) TO alice
-        END-IF
+        DIVIDE P INTO num GIVING D REMAINDER R
+        ADD 1 TO R
+        ADD qary(i) TO ptot(R)
+    END-PERFORM.
+
+    PERFORM VARYING i FROM 1 BY 1 UNTIL P < i
+        MOVE i TO ED-P
+        MOVE ptot(i) TO ED-TOT
+        DISPLAY 'PLAYER ' ED-P ' TOTAL ' ED-TOT
+
+        COMPUTE mx = FUNCTION MAX(mx, ptot(i))
+        COMPUTE mn = FUNCTION MIN(mn, ptot(i))
     END-PERFORM.
 
-    SUBTRACT bob FROM alice.
-    MOVE alice TO ZS.
+    COMPUTE diff = mx - mn.
+    MOVE diff TO ZS.
 
     PERFORM UNANS.
 
     DISPLAY ans(1:FUNCTION STORED-CHAR-LENGTH(ans)).
     STOP RUN.
 
-UNANS                            SECTION.
+UNANS                             SECTION.
     UNSTRING
         ZS DELIMITED BY ALL SPACE
         INTO DUMMY ans
     END-UNSTRING.
 
-QSORT                            SECTION.
+QSORT                             SECTION.
     MOVE qary(qlast) TO x
     MOVE qfirst TO a
 
