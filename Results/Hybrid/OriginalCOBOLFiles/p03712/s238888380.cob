@@ -1,21 +1,33 @@
 PROGRAM-ID.                      ABC_062_B.
 ENVIRONMENT                      DIVISION.
+INPUT-OUTPUT                     SECTION.
+FILE-CONTROL.
+    SELECT LAYOUT ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL.
+
 DATA                             DIVISION.
+FILE                              SECTION.
+    FD  LAYOUT.
+        01 LAYOUT-LINE PIC X(9).
+
 WORKING-STORAGE                  SECTION.
     01 i      PIC 9(3).
-    01 SHP    PIC X(1) VALUE '#'.
-    01 INP    PIC X(7).
+    01 SHP    PIC X(1).
     01 H      PIC 9(3).
     01 W      PIC 9(3).
     01 ln     PIC X(102).
     01 a      PIC X(100).
 PROCEDURE                        DIVISION.
 MAIN.
-    ACCEPT INP.
+*> Border character and H/W dimensions come from the LAYOUT dataset
+*> instead of being hardcoded, so different wall/floor maps can be
+*> rendered without changing the program.
+    OPEN INPUT LAYOUT.
+    READ LAYOUT.
+    CLOSE LAYOUT.
 
-    UNSTRING INP
+    UNSTRING LAYOUT-LINE
     DELIMITED BY SPACE
-    INTO H W.
+    INTO SHP H W.
 
 *>  初期化不要
     PERFORM VARYING i FROM 1 BY 1 UNTIL W + 2 < i
