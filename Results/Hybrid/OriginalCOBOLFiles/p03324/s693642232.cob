@@ -3,25 +3,33 @@ PROGRAM-ID.                      ABC_100_B.
 ENVIRONMENT                      DIVISION.
 DATA                             DIVISION.
 WORKING-STORAGE                  SECTION.
-    01 INP    PIC X(10).
-    01 maxlen PIC 9(1)  VALUE 2.
+    01 INP    PIC X(90).
+    01 maxlen PIC 9(2)  VALUE 2.
     01 cur    PIC 9(2)  VALUE 1.
     01 i      PIC 9(18) VALUE 1.
     01 j      PIC 9(18).
+    01 k      PIC 9(18).
     01 len    PIC 9(2).
     01 ans    PIC Z(7)9.
     01 DN1.
-        03 DN11 OCCURS 2.
+        03 DN11 OCCURS 10.
             05 DN PIC 9(8).
     01 tmp    PIC 9(8).
 PROCEDURE                        DIVISION.
 MAIN.
+    ACCEPT maxlen.
+
+    IF maxlen < 1 OR maxlen > 10 THEN
+        DISPLAY 'ERROR: MAXLEN MUST BE BETWEEN 1 AND 10'
+        STOP RUN
+    END-IF.
+
     ACCEPT INP.
 
     PERFORM maxlen TIMES
 
         PERFORM VARYING j FROM cur BY 1
-            UNTIL INP(j:1) = SPACE
+            UNTIL j > 90 OR INP(j:1) = SPACE
         END-PERFORM
 
         COMPUTE len = j - cur
@@ -34,7 +42,12 @@ MAIN.
 
     END-PERFORM.
 
-    COMPUTE tmp = 100 ** DN(1) * DN(2);
+    COMPUTE tmp = 100 ** DN(1).
+
+    PERFORM VARYING k FROM 2 BY 1 UNTIL k > maxlen
+        COMPUTE tmp = tmp * DN(k)
+    END-PERFORM.
+
     MOVE tmp TO ans.
 
     DISPLAY ans.
