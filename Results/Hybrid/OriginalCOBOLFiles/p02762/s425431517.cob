@@ -1,7 +1,16 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. D-Friend.
- 
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+   SELECT RPTOUT ASSIGN TO "RPTOUT" ORGANIZATION LINE SEQUENTIAL.
+
 DATA DIVISION.
+FILE SECTION.
+   FD  RPTOUT.
+   01  RPT-LINE PIC X(40).
+
 WORKING-STORAGE SECTION.
 01 INP      PIC X(100).
 01 IN-DATA.
@@ -56,6 +65,13 @@ WORKING-STORAGE SECTION.
 01 EDIT-AREA.
    03 ED-FRI  PIC Z(5)9.
 01 OUT-K      PIC X(600001).
+01 TBL-RANK.
+   03 T-RANK  OCCURS 100000 DEPENDING ON IN-N.
+     05 RK-ID  PIC 9(6).
+     05 RK-CNT PIC 9(5).
+01 EDIT-RANK.
+   03 ED-ID   PIC Z(5)9.
+   03 ED-CNT  PIC Z(4)9.
  
 PROCEDURE DIVISION.
 MAIN      SECTION.
@@ -125,12 +141,12 @@ ELSE
     END-PERFORM
   END-PERFORM.
 
-*> ------------------------------------------- 結果出力 -*              
+*> ------------------------------------------- 結果出力 -*
   MOVE 0 TO LEN.
   PERFORM VARYING I FROM 1 BY 1 UNTIL I > IN-N
     MOVE T-KH(I) TO ED-FRI
-    PERFORM VARYING J FROM 5 BY -1 
-      UNTIL (J < 1) OR (EDIT-AREA(J:1) = ' ') 
+    PERFORM VARYING J FROM 5 BY -1
+      UNTIL (J < 1) OR (EDIT-AREA(J:1) = ' ')
     END-PERFORM
     MOVE EDIT-AREA(J + 1:6 - J) TO OUT-K(LEN + 1:6 - J)
     MOVE ' '                    TO OUT-K(LEN + 7 - J :1)
@@ -138,6 +154,25 @@ ELSE
   END-PERFORM.
   DISPLAY OUT-K(1:LEN - 1).
 
+*> --------------------------------- ランキング出力 -*
+  PERFORM VARYING I FROM 1 BY 1 UNTIL I > IN-N
+    MOVE I       TO RK-ID(I)
+    MOVE T-KH(I) TO RK-CNT(I)
+  END-PERFORM.
+
+  SORT T-RANK DESCENDING KEY RK-CNT.
+
+  OPEN OUTPUT RPTOUT.
+  PERFORM VARYING I FROM 1 BY 1 UNTIL I > IN-N
+    MOVE RK-ID(I)  TO ED-ID
+    MOVE RK-CNT(I) TO ED-CNT
+    MOVE SPACE TO RPT-LINE
+    STRING 'PERSON ' ED-ID ' INTRODUCTIONS ' ED-CNT
+        INTO RPT-LINE
+    WRITE RPT-LINE
+  END-PERFORM.
+  CLOSE RPTOUT.
+
 MAIN-EXIT.
   STOP RUN.
 
