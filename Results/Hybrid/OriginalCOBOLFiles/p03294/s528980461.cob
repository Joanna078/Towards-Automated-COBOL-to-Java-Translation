@@ -7,28 +7,37 @@ FILE-CONTROL.
 DATA                             DIVISION.
 FILE                             SECTION.
     FD  SYSIN.
-        01 INDATA PIC X(21000).
+        01 INDATA PIC X(700000).
 
 WORKING-STORAGE                  SECTION.
-    01 N       PIC 9(4).
-    01 INP     PIC X(21000).
+    01 N       PIC 9(6).
+    01 INP     PIC X(700000).
 
-    01 maxlen  PIC 9(4) VALUE 3000.
-    01 cur     PIC 9(5) VALUE 1.
+    01 maxlen  PIC 9(6) VALUE 3000.
+    01 cur     PIC 9(7) VALUE 1.
     01 i       PIC 9(18) VALUE 1.
     01 j       PIC 9(18).
-    01 len     PIC 9(5).
-    01 ans     PIC X(9).
+    01 len     PIC 9(7).
+    01 ans     PIC X(12).
 
     01 a       PIC 9(6).
-    01 sm      PIC 9(9).
+    01 sm      PIC 9(12).
 
-    01 ZS      PIC Z(10).
+    01 ZS      PIC Z(12).
     01 DUMMY   PIC X(1).
 
 PROCEDURE                        DIVISION.
     ACCEPT N.
 
+*> N drives how many tokens the scan below will pull out of INP; cap it
+*> to what the 700,000-byte buffer can actually hold (up to seven bytes
+*> per token, digits plus a separator) instead of letting the scan run
+*> off the field for an oversized count.
+    IF N > 100000
+        DISPLAY "ERROR: N EXCEEDS SUPPORTED TOKEN COUNT"
+        STOP RUN
+    END-IF.
+
     OPEN INPUT SYSIN.
 
     READ SYSIN INTO INP.
@@ -42,7 +51,7 @@ PROCEDURE                        DIVISION.
     PERFORM maxlen TIMES
 
         PERFORM VARYING j FROM cur BY 1
-            UNTIL INP(j:1) = SPACE
+            UNTIL j > 700000 OR INP(j:1) = SPACE
         END-PERFORM
 
         COMPUTE len = j - cur
