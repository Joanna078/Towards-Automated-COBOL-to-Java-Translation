@@ -1,7 +1,15 @@
 IDENTIFICATION                   DIVISION.
 PROGRAM-ID.                      ABC_092_A.
 ENVIRONMENT                      DIVISION.
+INPUT-OUTPUT                     SECTION.
+FILE-CONTROL.
+    SELECT SYSIN ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL.
+
 DATA                             DIVISION.
+FILE                              SECTION.
+    FD  SYSIN.
+        01 A-IN   PIC X(4).
+
 WORKING-STORAGE                  SECTION.
     01 A      PIC 9(4).
     01 B      PIC 9(4).
@@ -14,26 +22,68 @@ WORKING-STORAGE                  SECTION.
     01 ZS     PIC Z(5).
     01 ans    PIC X(4).
     01 DUMMY  PIC X(1).
+
+    01 EOF-SW  PIC X(1) VALUE 'N'.
+    01 GRAND   PIC 9(9) VALUE ZERO.
+    01 ZG      PIC Z(8)9.
 PROCEDURE                        DIVISION.
 MAIN.
-    ACCEPT A.
-    ACCEPT B.
-    ACCEPT C.
-    ACCEPT D.
+*> Each A/B/C/D set in the batch is tallied as before and also folded
+*> into a running grand total across the whole file.
+    OPEN INPUT SYSIN.
 
-    MOVE FUNCTION MIN(A, B) TO X.
-    MOVE FUNCTION MIN(C, D) TO Y.
+    PERFORM UNTIL EOF-SW = 'Y'
+        READ SYSIN
+            AT END
+                MOVE 'Y' TO EOF-SW
+            NOT AT END
+                PERFORM ONE-ROW
+        END-READ
+    END-PERFORM.
 
-    ADD X TO Y.
+    CLOSE SYSIN.
 
-    MOVE Y TO ZS.
+    MOVE GRAND TO ZG.
+    DISPLAY 'GRAND ' ZG(1:FUNCTION STORED-CHAR-LENGTH(ZG)).
+    STOP RUN.
 
-    PERFORM UNANS.
+ONE-ROW                          SECTION.
+    MOVE FUNCTION NUMVAL(A-IN) TO A.
+    READ SYSIN INTO B
+        AT END
+            MOVE 'Y' TO EOF-SW
+    END-READ.
 
-    DISPLAY ans(1:FUNCTION STORED-CHAR-LENGTH(ans)).
-    STOP RUN.
+    IF EOF-SW NOT = 'Y'
+        READ SYSIN INTO C
+            AT END
+                MOVE 'Y' TO EOF-SW
+        END-READ
+
+        IF EOF-SW NOT = 'Y'
+            READ SYSIN INTO D
+                AT END
+                    MOVE 'Y' TO EOF-SW
+            END-READ
+
+            IF EOF-SW NOT = 'Y'
+                MOVE FUNCTION MIN(A, B) TO X
+                MOVE FUNCTION MIN(C, D) TO Y
+
+                ADD X TO Y
+
+                ADD Y TO GRAND
+
+                MOVE Y TO ZS
+
+                PERFORM UNANS
+
+                DISPLAY ans(1:FUNCTION STORED-CHAR-LENGTH(ans))
+            END-IF
+        END-IF
+    END-IF.
 
-UNANS                            SECTION.
+UNANS                             SECTION.
     UNSTRING
         ZS DELIMITED BY ALL SPACE
         INTO DUMMY ans
