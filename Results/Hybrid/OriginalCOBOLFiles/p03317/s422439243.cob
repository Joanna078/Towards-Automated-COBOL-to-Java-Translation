@@ -1,13 +1,20 @@
 IDENTIFICATION                   DIVISION.
 PROGRAM-ID.                      ABC_101_C.
 ENVIRONMENT                      DIVISION.
+INPUT-OUTPUT                     SECTION.
+FILE-CONTROL.
+    SELECT SYSIN ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL.
+
 DATA                             DIVISION.
+FILE                              SECTION.
+    FD  SYSIN.
+        01 INP     PIC X(14).
+        01 INP2    PIC X(700000).
+
 WORKING-STORAGE                  SECTION.
-    01 INP    PIC X(14).
-    01 INP2   PIC X(700000).
     01 maxlen PIC 9(1)  VALUE 2.
-    01 cur    PIC 9(2)  VALUE 1.
-    01 i      PIC 9(18) VALUE 1.
+    01 cur    PIC 9(2).
+    01 i      PIC 9(18).
     01 j      PIC 9(18).
     01 len    PIC 9(2).
 
@@ -21,10 +28,30 @@ WORKING-STORAGE                  SECTION.
     01 ans    PIC X(6).
     01 ZS     PIC Z(6).
     01 DUMMY  PIC X(1).
+
+    01 EOF-SW PIC X(1) VALUE 'N'.
 PROCEDURE                        DIVISION.
 MAIN.
-    ACCEPT INP.
-    ACCEPT INP2.
+*> Each roster in the batch is a full N-K line plus its candle-position
+*> line, so the original one-shot calculation now loops per roster
+*> until the file runs out.
+    OPEN INPUT SYSIN.
+
+    PERFORM UNTIL EOF-SW = 'Y'
+        READ SYSIN
+            AT END
+                MOVE 'Y' TO EOF-SW
+            NOT AT END
+                PERFORM ONE-ROW
+        END-READ
+    END-PERFORM.
+
+    CLOSE SYSIN.
+    STOP RUN.
+
+ONE-ROW                          SECTION.
+    MOVE 1 TO cur.
+    MOVE 1 TO i.
 
     PERFORM maxlen TIMES
 
@@ -42,6 +69,11 @@ MAIN.
 
     END-PERFORM.
 
+    READ SYSIN
+        AT END
+            MOVE 'Y' TO EOF-SW
+    END-READ.
+
 *> N <= K + (K - 1) * (G - 1)
 *> (N - K) / (K - 1) + 1
 
@@ -60,9 +92,8 @@ MAIN.
     PERFORM UNANS.
 
     DISPLAY ans(1:FUNCTION STORED-CHAR-LENGTH(ans)).
-    STOP RUN.
 
-UNANS                            SECTION.
+UNANS                             SECTION.
     UNSTRING
         ZS DELIMITED BY ALL SPACE
         INTO DUMMY ans
