@@ -1,6 +1,13 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. 166F.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT RESULTS ASSIGN TO "RESULTS" ORGANIZATION LINE SEQUENTIAL.
 DATA DIVISION.
+FILE SECTION.
+  FD  RESULTS.
+  01  RESULTS-LINE PIC X(02).
 WORKING-STORAGE SECTION.
 01 INP        PIC  X(40).
 01 S1         PIC  X(02).
@@ -17,6 +24,7 @@ WORKING-STORAGE SECTION.
 01 J4         PIC  9.
 01 C-ABC      PIC  X(3) VALUE 'ABC'.
 01 OUT        PIC  X(3).
+01 EOF-SW     PIC  X(1) VALUE 'N'.
 *> 
 PROCEDURE DIVISION.
   ACCEPT INP.
@@ -24,14 +32,25 @@ PROCEDURE DIVISION.
        INTO N ABC(1) ABC(2) ABC(3).
 *>
   MOVE 'Yes' TO OUT.
-  ACCEPT S1.
-  PERFORM VARYING I FROM 1 BY 1 UNTIL I > N OR OUT = 'No '
-    IF (I = N) 
+*> Match pairings come from the RESULTS dataset instead of an
+*> interactive ACCEPT, so the elimination tournament can be scored
+*> unattended overnight.
+  OPEN INPUT RESULTS.
+  READ RESULTS INTO S1
+    AT END
+      MOVE 'Y' TO EOF-SW
+  END-READ.
+  PERFORM VARYING I FROM 1 BY 1 UNTIL I > N OR OUT = 'No ' OR EOF-SW = 'Y'
+    IF (I = N)
        MOVE '  ' TO S2
     ELSE
-      ACCEPT S2
+      READ RESULTS INTO S2
+        AT END
+          MOVE 'Y' TO EOF-SW
+      END-READ
     END-IF
 *>
+    IF EOF-SW NOT = 'Y'
     EVALUATE S1
       WHEN 'AB'
         MOVE 1 TO J1
@@ -84,7 +103,10 @@ PROCEDURE DIVISION.
     SUBTRACT 1 FROM ABC(J2)
     MOVE C-ABC(J1:1) TO O(I)
     MOVE S2 TO S1
+    END-IF
   END-PERFORM.
+*>
+  CLOSE RESULTS.
 *>
   DISPLAY FUNCTION TRIM(OUT).
   IF (OUT = 'Yes')
