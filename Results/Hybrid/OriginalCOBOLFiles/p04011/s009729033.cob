@@ -1,7 +1,13 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TESTA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYIN ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  PAYIN.
+       01  PAY-REC PIC X(40).
        WORKING-STORAGE SECTION.
        77 N PIC 9(5).
        77 K PIC 9(5).
@@ -9,19 +15,35 @@
        77 Y PIC 9(5).
        77 ANS PIC 9(9).
        77 ANSS PIC Z(9).
+       77 EOF-SW PIC X(1) VALUE 'N'.
+       77 GRAND-TOTAL PIC 9(11) VALUE ZERO.
+       77 GRAND-TOTAL-ED PIC Z(10)9.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-               ACCEPT N.
-               ACCEPT K.
-               ACCEPT X.
-               ACCEPT Y.
+               OPEN INPUT PAYIN.
+               PERFORM UNTIL EOF-SW = 'Y'
+                   READ PAYIN
+                       AT END
+                           MOVE 'Y' TO EOF-SW
+                       NOT AT END
+                           PERFORM ONE-EMPLOYEE
+                   END-READ
+               END-PERFORM.
+               CLOSE PAYIN.
+               MOVE GRAND-TOTAL TO GRAND-TOTAL-ED.
+               DISPLAY 'GRAND TOTAL ' GRAND-TOTAL-ED.
+               STOP RUN.
+
+       ONE-EMPLOYEE.
+               UNSTRING PAY-REC DELIMITED BY SPACE
+                   INTO N K X Y.
                IF K < N THEN
                    COMPUTE ANS = K * X + (N - K) * Y
                ELSE
                    COMPUTE ANS = N * X
                END-IF.
+               ADD ANS TO GRAND-TOTAL.
                MOVE ANS TO ANSS.
                DISPLAY ANSS.
-               STOP RUN.
        END PROGRAM TESTA.
