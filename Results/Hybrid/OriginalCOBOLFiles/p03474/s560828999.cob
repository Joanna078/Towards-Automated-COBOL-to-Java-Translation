@@ -9,6 +9,7 @@ WORKING-STORAGE                  SECTION.
     01 B      PIC 9(1).
     01 i      PIC 9(2).
     01 flg    PIC 9(1) VALUE 1.
+    01 ED-I   PIC Z9.
 PROCEDURE                        DIVISION.
 MAIN.
     ACCEPT INP.
@@ -18,12 +19,19 @@ MAIN.
     DELIMITED BY SPACE
     INTO A B.
 
+*> Every offending position is reported as it's found, not just the
+*> final Yes/No, so the full extent of a bad schedule string shows
+*> up in one pass.
     PERFORM VARYING i FROM 1 BY 1 UNTIL A + B + 1 < i
         IF A + 1 = i AND S(i:1) NOT = '-' THEN
             MOVE 0 TO flg
+            MOVE i TO ED-I
+            DISPLAY 'MISMATCH AT ' ED-I
         ELSE
             IF A + 1 NOT = i AND S(i:1) = '-' THEN
                 MOVE 0 TO flg
+                MOVE i TO ED-I
+                DISPLAY 'MISMATCH AT ' ED-I
             END-IF
         END-IF
     END-PERFORM.
