@@ -16,6 +16,8 @@ WORKING-STORAGE                  SECTION.
     01 df     PIC 9(10).
     01 mn     PIC 9(10).
     01 mx     PIC 9(10).
+    01 ZMN    PIC Z(9)9.
+    01 ZMX    PIC Z(9)9.
     01 DUMMY  PIC X(1).
 PROCEDURE                        DIVISION.
 MAIN.
@@ -53,6 +55,12 @@ MAIN.
     PERFORM UNANS.
 
     DISPLAY ans(1:FUNCTION STORED-CHAR-LENGTH(ans)).
+
+    MOVE mn TO ZMN.
+    MOVE mx TO ZMX.
+    DISPLAY 'MIN ' ZMN(1:FUNCTION STORED-CHAR-LENGTH(ZMN)).
+    DISPLAY 'MAX ' ZMX(1:FUNCTION STORED-CHAR-LENGTH(ZMX)).
+
     STOP RUN.
 
 UNANS                            SECTION.
