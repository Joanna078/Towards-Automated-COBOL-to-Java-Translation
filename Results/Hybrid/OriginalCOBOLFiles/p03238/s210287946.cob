@@ -10,30 +10,115 @@ WORKING-STORAGE       SECTION.
 01  B-9  PIC 9(01).
 01  C-9  PIC 9(02).
 01  D-9  PIC 9(01).
+
+01  GCD-A  PIC 9(19).
+01  GCD-B  PIC 9(19).
+01  GCD-R  PIC 9(19).
+01  ED-GCD PIC Z(18)9.
+
+01  LCM-A  PIC 9(19).
+01  LCM-B  PIC 9(19).
+01  LCM-R  PIC 9(19).
+01  ED-LCM PIC Z(18)9.
 procedure division.
 ACCEPT N.
-if N = 1
-then
- display 'Hello World'
-else
- if N = '2'
- then
-  ACCEPT A
-  ACCEPT B
-  MOVE A to A-9 
-  MOVE B to B-9
-  compute C-9 = A-9 + B-9
-  if C-9 > 9
-  then
-  display C-9
-  else
-  MOVE C-9 to D-9
-  display D-9
-  end-if
-  
- else
-  display "ERR!"
- end-if
-end-if.
+evaluate N
+  when 1
+    display 'Hello World'
+  when 2
+    ACCEPT A
+    ACCEPT B
+    MOVE A to A-9
+    MOVE B to B-9
+    compute C-9 = A-9 + B-9
+    if C-9 > 9
+    then
+      display C-9
+    else
+      MOVE C-9 to D-9
+      display D-9
+    end-if
+  when 3
+*> greatest common divisor of two daily-utility inputs
+    ACCEPT GCD-A
+    ACCEPT GCD-B
+    CALL "GCD"     USING BY CONTENT   GCD-A
+                         BY CONTENT   GCD-B
+                         BY REFERENCE GCD-R
+    MOVE GCD-R TO ED-GCD
+    display ED-GCD(1:FUNCTION STORED-CHAR-LENGTH(ED-GCD))
+  when 4
+*> least common multiple of two daily-utility inputs
+    ACCEPT LCM-A
+    ACCEPT LCM-B
+    CALL "LCM"     USING BY CONTENT   LCM-A
+                         BY CONTENT   LCM-B
+                         BY REFERENCE LCM-R
+    MOVE LCM-R TO ED-LCM
+    display ED-LCM(1:FUNCTION STORED-CHAR-LENGTH(ED-LCM))
+  when other
+    display "ERR!"
+end-evaluate.
 stop run.
+END PROGRAM Main.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID.                      GCD.
+*> すべての整数 は 0 の約数
+*> 0 と 7 の 最大公約数 は 7
+*> X と Y の 最大公約数 は X と (X MOD Y) の 最大公約数 と同じ
+*> gcd 1 ならば 互いに素
+DATA                             DIVISION.
+WORKING-STORAGE                  SECTION.
+    01 d       PIC 9(19).
+    01 r       PIC 9(19).
+
+    01 x       PIC 9(19).
+
+LINKAGE                          SECTION.
+*> (IN)  d_a
+*>       d_b
+*> (OUT) d_ret
+    01 d_a     PIC 9(19).
+    01 d_b     PIC 9(19).
+    01 d_ret   PIC 9(19).
+
+PROCEDURE                        DIVISION USING d_a d_b d_ret.
+    MOVE d_a TO d_ret
+    MOVE ZERO TO r
+    MOVE d_b TO x
+
+*> do while
+    PERFORM WITH TEST AFTER UNTIL ZERO = r
+        DIVIDE x INTO d_ret GIVING d REMAINDER r
+        MOVE x TO d_ret
+        MOVE r TO x
+    END-PERFORM.
+END PROGRAM GCD.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID.                      LCM.
+DATA                             DIVISION.
+WORKING-STORAGE                  SECTION.
+    01 g       PIC 9(19).
+    01 t       PIC 9(10).
+
+LINKAGE                          SECTION.
+*> (IN)  d_a
+*>       d_b
+*> (OUT) d_ret
+    01 d_a     PIC 9(19).
+    01 d_b     PIC 9(19).
+    01 d_ret   PIC 9(19).
+
+PROCEDURE                        DIVISION USING d_a d_b d_ret.
+    CALL "GCD"          USING BY CONTENT   d_a
+                              BY CONTENT   d_b
+                              BY REFERENCE g
+
+*> a * (b / g)
+    DIVIDE g INTO d_b GIVING t
+    MULTIPLY d_a BY t
 
+    MOVE t TO d_ret.
+END PROGRAM LCM.
