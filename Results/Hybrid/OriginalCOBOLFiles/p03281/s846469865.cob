@@ -13,6 +13,7 @@ WORKING-STORAGE                  SECTION.
     01 ans     PIC X(3).
 
     01 ZS      PIC Z(3)9.
+    01 ED-I    PIC Z(2)9.
     01 DUMMY   PIC X(1).
 
 
@@ -21,6 +22,8 @@ PROCEDURE                        DIVISION.
 
     MOVE ZERO TO cnt.
 
+*> Every qualifying i is listed as it's found, not just the count, so
+*> the divisor-count logic doesn't have to be re-run by hand.
     PERFORM VARYING i FROM 1 BY 2 UNTIL N < i
         MOVE ZERO TO tmp
         PERFORM VARYING j FROM 1 BY 1 UNTIL i < j
@@ -31,6 +34,8 @@ PROCEDURE                        DIVISION.
         END-PERFORM
         IF 8 = tmp
             ADD 1 TO cnt
+            MOVE i TO ED-I
+            DISPLAY 'QUALIFIES ' ED-I(1:FUNCTION STORED-CHAR-LENGTH(ED-I))
         END-IF
     END-PERFORM
 
